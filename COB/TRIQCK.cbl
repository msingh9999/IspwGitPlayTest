@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TRIQCK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARMFILE ASSIGN TO UT-S-PARMFILE
+               FILE STATUS IS PARM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMFILE
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  PARM-REC                PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  PARM-STATUS              PIC XX.
+       01  TRIANGLE-TYPE            PIC 9.
+       01  MIN-SIDE-TOL             PIC 9(04)  VALUE ZERO.
+       01  MAX-SIDE-TOL             PIC 9(04)  VALUE 9999.
+       01  WORK-REC.
+           05  SIDE-A               PIC 9(04).
+           05  SIDE-B               PIC 9(04).
+           05  SIDE-C               PIC 9(04).
+       01  TYPE-NAME-TABLE.
+           05  FILLER  PIC X(21)   VALUE 'EQUILATERAL TRIANGLES'.
+           05  FILLER  PIC X(21)   VALUE 'ISOSCELES TRIANGLES'.
+           05  FILLER  PIC X(21)   VALUE 'SCALENE TRIANGLES'.
+           05  FILLER  PIC X(21)   VALUE 'INVALID TRIANGLES'.
+           05  FILLER  PIC X(21)   VALUE 'RIGHT TRIANGLES'.
+           05  FILLER  PIC X(21)   VALUE 'OUT OF TOLERANCE'.
+           05  FILLER  PIC X(21)   VALUE 'DEGENERATE TRIANGLES'.
+           05  FILLER  PIC X(21)   VALUE 'ISOSCELES RIGHT TRIS'.
+       01  TYPE-NAMES              REDEFINES  TYPE-NAME-TABLE.
+           05  TYPE-NAME           PIC X(21)  OCCURS 8 TIMES
+                                   INDEXED BY TX.
+       PROCEDURE DIVISION.
+        MAIN-PARA.
+           OPEN INPUT PARMFILE.
+           IF PARM-STATUS = '00'
+              READ PARMFILE INTO WORK-REC
+                 AT END
+                 PERFORM PROMPT-FOR-SIDES
+              END-READ
+              CLOSE PARMFILE
+           ELSE
+              PERFORM PROMPT-FOR-SIDES
+           END-IF.
+           MOVE ZERO TO TRIANGLE-TYPE.
+           CALL 'TRITST' USING WORK-REC TRIANGLE-TYPE
+                               MIN-SIDE-TOL MAX-SIDE-TOL.
+           IF TRIANGLE-TYPE < 1 OR TRIANGLE-TYPE > 8
+              MOVE 4 TO TRIANGLE-TYPE
+           END-IF.
+           SET TX TO TRIANGLE-TYPE.
+           DISPLAY 'SIDES: ' SIDE-A ' ' SIDE-B ' ' SIDE-C.
+           DISPLAY 'TRIANGLE TYPE: ' TYPE-NAME (TX).
+           GOBACK.
+       PROMPT-FOR-SIDES.
+           DISPLAY 'ENTER SIDE A: ' WITH NO ADVANCING.
+           ACCEPT SIDE-A.
+           DISPLAY 'ENTER SIDE B: ' WITH NO ADVANCING.
+           ACCEPT SIDE-B.
+           DISPLAY 'ENTER SIDE C: ' WITH NO ADVANCING.
+           ACCEPT SIDE-C.
