@@ -0,0 +1,56 @@
+      ******************************************************************00000010
+      *  DESCRIPTION DU PROGRAMME APPELE : SY0097                      *00000020
+      *  NOM                  : SY0097                                 *00000030
+      *  AUTEUR               : MAINT                                  *00000040
+      *  DATE DE CREATION     : 09 AOUT 2026                           *00000050
+      *  DATE DE MODIFICATION :                                        *00000060
+      *  REMARQUES            : APPELE APRES UN GET DIAGNOSTIC POUR    *00000070
+      *                         ECRIRE DASQLCODE/DASQLSTATE/DAMSGTEXT  *00000080
+      *                         AINSI QUE LE PROGRAMME APPELANT ET UNE *00000090
+      *                         DATE-HEURE DANS LE FICHIER D'AUDIT DB2 *00000100
+      *                         PARTAGE PAR TOUS LES PROGRAMMES.       *00000110
+      ******************************************************************00000120
+                                                                        00000130
+       IDENTIFICATION DIVISION.                                         00000140
+       PROGRAM-ID.        SY0097.                                       00000150
+       ENVIRONMENT DIVISION.                                            00000160
+       INPUT-OUTPUT SECTION.                                            00000170
+       FILE-CONTROL.                                                    00000180
+           SELECT     DBE-FICHIER   ASSIGN    TO  DB2ERRL               00000190
+           FILE STATUS IS                     DBE-STATUS.               00000200
+       DATA DIVISION.                                                   00000210
+       FILE SECTION.                                                    00000220
+       FD  DBE-FICHIER                                                  00000230
+           LABEL RECORDS STANDARD                                       00000240
+           BLOCK CONTAINS 0 RECORDS                                     00000250
+           RECORDING MODE IS F.                                         00000260
+       01  DBE-REC.                                                     00000270
+           05  DBE-PROGRAM         PIC X(8).                            00000280
+           05  DBE-TIMESTAMP       PIC X(26).                           00000290
+           05  DBE-SQLCODE         PIC -(9)9.                           00000300
+           05  DBE-SQLSTATE        PIC X(5).                            00000310
+           05  DBE-MSGTEXT         PIC X(260).                          00000320
+       WORKING-STORAGE SECTION.                                         00000330
+       01  DBE-STATUS              PIC XX VALUE ZERO.                   00000340
+       LINKAGE SECTION.                                                 00000350
+       01  SY0097-PARMS.                                                00000360
+           05  PARM-PROGRAM-NAME     PIC X(8).                          00000370
+           05  PARM-ERROR-TIMESTAMP  PIC X(26).                         00000380
+           05  PARM-DASQLCODE        PIC S9(9) USAGE COMP.              00000390
+           05  PARM-DASQLSTATE       PIC X(5).                          00000400
+           05  PARM-DAMSGTEXT        PIC X(260).                        00000410
+       PROCEDURE DIVISION USING SY0097-PARMS.                           00000420
+       0000-MAINLINE.                                                   00000430
+           OPEN EXTEND               DBE-FICHIER.                       00000440
+           IF        DBE-STATUS  =   '05'                               00000450
+             OR      DBE-STATUS  =   '35'                               00000460
+             OPEN OUTPUT              DBE-FICHIER                       00000470
+           END-IF.                                                      00000480
+           MOVE      PARM-PROGRAM-NAME    TO DBE-PROGRAM.               00000490
+           MOVE      PARM-ERROR-TIMESTAMP TO DBE-TIMESTAMP.             00000500
+           MOVE      PARM-DASQLCODE       TO DBE-SQLCODE.               00000510
+           MOVE      PARM-DASQLSTATE      TO DBE-SQLSTATE.              00000520
+           MOVE      PARM-DAMSGTEXT       TO DBE-MSGTEXT.               00000530
+           WRITE     DBE-REC.                                           00000540
+           CLOSE     DBE-FICHIER.                                       00000550
+           GOBACK.                                                      00000560
