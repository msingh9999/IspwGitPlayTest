@@ -3,33 +3,62 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  A-N-B                   PIC 999.
-       01  B-N-C                   PIC 999.
-       01  A-N-C                   PIC 999.
+       01  A-N-B                   PIC 9(05).
+       01  B-N-C                   PIC 9(05).
+       01  A-N-C                   PIC 9(05).
+       01  A-SQ                    PIC 9(08).
+       01  B-SQ                    PIC 9(08).
+       01  C-SQ                    PIC 9(08).
        LINKAGE SECTION.
        01  TST-REC.
-           05  A                   PIC 9.
-           05  B                   PIC 9.
-           05  C                   PIC 9.
+           05  A                   PIC 9(04).
+           05  B                   PIC 9(04).
+           05  C                   PIC 9(04).
        01  TYPE-OF-TRIANGLE        PIC 9.
+       01  MIN-SIDE-TOL            PIC 9(04).
+       01  MAX-SIDE-TOL            PIC 9(04).
        PROCEDURE DIVISION   USING  TST-REC
-                                   TYPE-OF-TRIANGLE.
+                                   TYPE-OF-TRIANGLE
+                                   MIN-SIDE-TOL
+                                   MAX-SIDE-TOL.
        VALIDATE-TRIANGLE.
            ADD A B GIVING A-N-B.
            ADD A C GIVING A-N-C.
            ADD B C GIVING B-N-C.
-           IF (B-N-C NOT > A) OR (A-N-C NOT > B) OR (A-N-B NOT > C)
-              MOVE 4 TO TYPE-OF-TRIANGLE.
+           IF (A-N-B = C) OR (A-N-C = B) OR (B-N-C = A)
+              MOVE 7 TO TYPE-OF-TRIANGLE
+           ELSE
+              IF (B-N-C NOT > A) OR (A-N-C NOT > B) OR (A-N-B NOT > C)
+                 MOVE 4 TO TYPE-OF-TRIANGLE.
+       CHECK-TOLERANCE.
+           IF TYPE-OF-TRIANGLE = 4 OR TYPE-OF-TRIANGLE = 7
+               NEXT SENTENCE
+           ELSE
+               IF (A < MIN-SIDE-TOL) OR (A > MAX-SIDE-TOL)
+                  OR (B < MIN-SIDE-TOL) OR (B > MAX-SIDE-TOL)
+                  OR (C < MIN-SIDE-TOL) OR (C > MAX-SIDE-TOL)
+                  MOVE 6 TO TYPE-OF-TRIANGLE.
        DETERMINE-TYPE.
-           IF TYPE-OF-TRIANGLE = 4
+           IF TYPE-OF-TRIANGLE = 4 OR TYPE-OF-TRIANGLE = 6
+                                  OR TYPE-OF-TRIANGLE = 7
                NEXT SENTENCE
            ELSE
                IF (A = B) AND (B = C)
                   MOVE 1 TO TYPE-OF-TRIANGLE
                ELSE
-                  IF (A = B) OR (B = C) OR (A = C)
-                     MOVE 2 TO TYPE-OF-TRIANGLE
+                  COMPUTE A-SQ = A * A
+                  COMPUTE B-SQ = B * B
+                  COMPUTE C-SQ = C * C
+                  IF (A-SQ + B-SQ = C-SQ) OR (B-SQ + C-SQ = A-SQ)
+                                          OR (A-SQ + C-SQ = B-SQ)
+                     IF (A = B) OR (B = C) OR (A = C)
+                        MOVE 8 TO TYPE-OF-TRIANGLE
+                     ELSE
+                        MOVE 5 TO TYPE-OF-TRIANGLE
                   ELSE
-                     MOVE 3 TO TYPE-OF-TRIANGLE.
+                     IF (A = B) OR (B = C) OR (A = C)
+                        MOVE 2 TO TYPE-OF-TRIANGLE
+                     ELSE
+                        MOVE 3 TO TYPE-OF-TRIANGLE.
        RETURN-TO-CALLER.
            GOBACK.
\ No newline at end of file
