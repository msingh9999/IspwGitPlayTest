@@ -20,6 +20,8 @@
 002000*  DD/MM/YY  PROGRAMMER  CHANGES
 002100*  ********  **********  *******
 002200*  96/01/24  ISPW        NEW PROGRAM
+002250*  26/08/09  MAINT       ADD ACTION-REWIND
+002260*  26/08/09  MAINT       ADD RECORD-TYPE-CODE SUPPORT
 002300* ======================================================
 002400 ENVIRONMENT DIVISION.
 002500 CONFIGURATION SECTION.
@@ -46,9 +48,10 @@
 004600     LABEL RECORDS OMITTED
 004700     BLOCK CONTAINS 0 RECORDS
 004800     RECORDING MODE IS F
-004900     DATA RECORD IS INPUT-REC.
+004900     DATA RECORDS ARE INPUT-REC, INPUT-REC-WIDE.
 005000
 005100 01  INPUT-REC         PIC X(80).
+005150 01  INPUT-REC-WIDE    PIC X(133).
 005200
 005300 WORKING-STORAGE SECTION.
 005400
@@ -70,19 +73,36 @@
 007000        MOVE 'N' TO INFILE-EOF-FLAG
 007100        OPEN INPUT INFILE.
 007200
-007300     MOVE SPACES TO INCOMING-DATA.
+007300     MOVE SPACES TO INCOMING-DATA
+007320                     INCOMING-DATA-WIDE.
 007400
 007500     IF ACTION-READ THEN
+007520        MOVE ZERO TO RECS-READ
+007540        MOVE ZERO TO RECS-SKIPPED
 007600        PERFORM GET-ME-A-RECORD THRU GET-ME-A-RECORD-X
 007700        UNTIL INFILE-EOF OR KEEPER.
 007800
 007900     IF ACTION-CLOSE THEN
-008000        CLOSE INFILE.
+008000        CLOSE INFILE
+008050        MOVE 'N' TO INFILE-OPEN-FLAG.
+008060
+008070     IF ACTION-REWIND THEN
+008075        CLOSE INFILE
+008080        OPEN INPUT INFILE
+008085        MOVE 'N' TO INFILE-EOF-FLAG.
 008100
 008200     GOBACK.
 008300
 008400 GET-ME-A-RECORD.
 008500     READ INFILE AT END MOVE 'Y' TO INFILE-EOF-FLAG.
-008600     IF NOT INFILE-EOF MOVE INPUT-REC TO INCOMING-DATA.
+008600     IF NOT INFILE-EOF
+008610        IF RECORD-TYPE-WIDE
+008612           MOVE INPUT-REC-WIDE TO INCOMING-DATA-WIDE
+008614        ELSE
+008616           MOVE INPUT-REC TO INCOMING-DATA
+008618        END-IF
+008640        ADD 1 TO RECS-READ
+008660        IF NOT KEEPER
+008680           ADD 1 TO RECS-SKIPPED.
 008700 GET-ME-A-RECORD-X.
 008800     EXIT.
\ No newline at end of file
