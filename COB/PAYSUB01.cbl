@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.                                         PAYSUB01
+000200 PROGRAM-ID.        PAYSUB01.                                     PAYSUB01
+000300 AUTHOR.            PAYROLL SYSTEMS GROUP.                        PAYSUB01
+000400 INSTALLATION.      HOME OFFICE DATA CENTER.                      PAYSUB01
+000500 DATE-WRITTEN.      AUGUST 9, 2026.                               PAYSUB01
+000600 DATE-COMPILED.                                                   PAYSUB01
+000700***************************************************************** PAYSUB01
+000800*                   MODIFICATION  LOG                             PAYSUB01
+000900*                                                                 PAYSUB01
+001000*  DATE      PROGRAMMER  CHANGES                                  PAYSUB01
+001100*  --------  ----------  -----------------------------------      PAYSUB01
+001200*  26/08/09  MAINT       NEW PROGRAM                              PAYSUB01
+001300***************************************************************** PAYSUB01
+001400*                                                                 PAYSUB01
+001500*  THIS PROGRAM READS A PAYROLL EXTRACT INTO HOLDTB'S             PAYSUB01
+001600*  HOLD-TABLE (GROUPED BY REGION IN THE ORDER THE EXTRACT         PAYSUB01
+001700*  PRESENTS THEM) AND PRINTS A REGION-LEVEL SUBTOTAL REPORT       PAYSUB01
+001800*  SUMMING HOLD-WAGES, HOLD-OT AND HOLD-COMM WITHIN EACH          PAYSUB01
+001900*  HOLD-AREA OCCURRENCE, PLUS A GRAND TOTAL ACROSS REGIONS.       PAYSUB01
+002000*                                                                 PAYSUB01
+002100 ENVIRONMENT DIVISION.                                            PAYSUB01
+002200 CONFIGURATION SECTION.                                           PAYSUB01
+002300 SOURCE-COMPUTER.   IBM-370.                                      PAYSUB01
+002400 OBJECT-COMPUTER.   IBM-370.                                      PAYSUB01
+002500 INPUT-OUTPUT SECTION.                                            PAYSUB01
+002600 FILE-CONTROL.                                                    PAYSUB01
+002700     SELECT PAYIN-FILE  ASSIGN TO PAYIN                           PAYSUB01
+002800            ORGANIZATION IS SEQUENTIAL.                           PAYSUB01
+002900     SELECT RPT-FILE    ASSIGN TO SUBRPT                          PAYSUB01
+003000            ORGANIZATION IS SEQUENTIAL.                           PAYSUB01
+003100 DATA DIVISION.                                                   PAYSUB01
+003200 FILE SECTION.                                                    PAYSUB01
+003300 FD  PAYIN-FILE                                                   PAYSUB01
+003400     LABEL RECORDS STANDARD                                       PAYSUB01
+003500     BLOCK 00000 RECORDS                                          PAYSUB01
+003600     RECORDING F.                                                 PAYSUB01
+003700 01  PI-DETAIL-REC.                                               PAYSUB01
+003800     05  PI-NAME             PIC X(15).                           PAYSUB01
+003900     05  PI-REGION           PIC X(05).                           PAYSUB01
+004000     05  PI-TYPE             PIC X(01).                           PAYSUB01
+004100     05  PI-YEARS            PIC 9(02).                           PAYSUB01
+004200     05  PI-HIRE-DATE.                                            PAYSUB01
+004300         10  PI-HIRE-YY      PIC 9(02).                           PAYSUB01
+004400         10  PI-HIRE-MM      PIC 9(02).                           PAYSUB01
+004500         10  PI-HIRE-DD      PIC 9(02).                           PAYSUB01
+004600     05  PI-WAGES            PIC 9(05)V99.                        PAYSUB01
+004700     05  PI-OT               PIC 9(05)V99.                        PAYSUB01
+004800     05  PI-COMM             PIC 9(05)V99.                        PAYSUB01
+004900     05  PI-TOTAL            PIC 9(05)V99.                        PAYSUB01
+005000 FD  RPT-FILE                                                     PAYSUB01
+005100     LABEL RECORDS STANDARD                                       PAYSUB01
+005200     BLOCK 00000 RECORDS                                          PAYSUB01
+005300     RECORDING F.                                                 PAYSUB01
+005400 01  RPT-REC                 PIC X(80).                           PAYSUB01
+005500 WORKING-STORAGE SECTION.                                         PAYSUB01
+005600 COPY HOLDTB.                                                     PAYSUB01
+005700*                                                                 PAYSUB01
+005800 77  PAY-MAX-REGIONS          PIC 9(02) COMP VALUE 10.            PAYSUB01
+005900 77  PAY-MAX-LINES            PIC 9(02) COMP VALUE 50.            PAYSUB01
+006000 77  PAY-REG-NBR              PIC 9(02) COMP VALUE ZERO.          PAYSUB01
+006100 77  PAY-LINE-NBR             PIC 9(02) COMP VALUE ZERO.          PAYSUB01
+006200 77  PAY-REG-IX               PIC 9(02) COMP VALUE ZERO.          PAYSUB01
+006300 77  PAY-LINE-IX              PIC 9(02) COMP VALUE ZERO.          PAYSUB01
+006400 77  PAY-PRIOR-REGION         PIC X(05) VALUE SPACES.             PAYSUB01
+006500 01  PAY-LINE-COUNT-TABLE.                                        PAYSUB01
+006600     05  PAY-LINE-COUNT       PIC 9(02) COMP                      PAYSUB01
+006700                             OCCURS 10 TIMES VALUE ZERO.          PAYSUB01
+006800 77  PAY-EOF-SWITCH           PIC X(01) VALUE 'N'.                PAYSUB01
+006900     88  PAY-EOF                  VALUE 'Y'.                      PAYSUB01
+007000 77  PAY-TABLE-FULL-SWITCH    PIC X(01) VALUE 'N'.                PAYSUB01
+007100     88  PAY-TABLE-FULL           VALUE 'Y'.                      PAYSUB01
+007200 01  PAY-REGION-SUBTOTAL.                                         PAYSUB01
+007300     05  PAY-SUB-WAGES        PIC 9(07)V99 VALUE ZERO.            PAYSUB01
+007400     05  PAY-SUB-OT           PIC 9(07)V99 VALUE ZERO.            PAYSUB01
+007500     05  PAY-SUB-COMM         PIC 9(07)V99 VALUE ZERO.            PAYSUB01
+007600 01  PAY-GRAND-TOTAL.                                             PAYSUB01
+007700     05  PAY-GRD-WAGES        PIC 9(09)V99 VALUE ZERO.            PAYSUB01
+007800     05  PAY-GRD-OT           PIC 9(09)V99 VALUE ZERO.            PAYSUB01
+007900     05  PAY-GRD-COMM         PIC 9(09)V99 VALUE ZERO.            PAYSUB01
+008000*                                                                 PAYSUB01
+008100 01  RPT-HDR-LINE.                                                PAYSUB01
+008200     05  FILLER              PIC X(30) VALUE                      PAYSUB01
+008300         'REGION PAYROLL SUBTOTAL REPORT'.                        PAYSUB01
+008400     05  FILLER              PIC X(50) VALUE SPACES.              PAYSUB01
+008500 01  RPT-COL-LINE.                                                PAYSUB01
+008600     05  FILLER              PIC X(08) VALUE 'REGION'.            PAYSUB01
+008700     05  FILLER              PIC X(13) VALUE 'WAGES'.             PAYSUB01
+008800     05  FILLER              PIC X(13) VALUE 'OT'.                PAYSUB01
+008900     05  FILLER              PIC X(13) VALUE 'COMM'.              PAYSUB01
+009000     05  FILLER              PIC X(33) VALUE SPACES.              PAYSUB01
+009100 01  RPT-DTL-LINE.                                                PAYSUB01
+009200     05  DTL-REGION          PIC X(08).                           PAYSUB01
+009300     05  DTL-WAGES           PIC ZZZ,ZZ9.99.                      PAYSUB01
+009400     05  FILLER              PIC X(02) VALUE SPACES.              PAYSUB01
+009500     05  DTL-OT              PIC ZZZ,ZZ9.99.                      PAYSUB01
+009600     05  FILLER              PIC X(02) VALUE SPACES.              PAYSUB01
+009700     05  DTL-COMM            PIC ZZZ,ZZ9.99.                      PAYSUB01
+009800     05  FILLER              PIC X(23) VALUE SPACES.              PAYSUB01
+010000 01  RPT-GRD-LINE.                                                PAYSUB01
+010100     05  FILLER              PIC X(11) VALUE 'GRAND TOTAL'.       PAYSUB01
+010200     05  GRD-WAGES           PIC ZZZ,ZZZ,ZZ9.99.                  PAYSUB01
+010300     05  FILLER              PIC X(01) VALUE SPACES.              PAYSUB01
+010400     05  GRD-OT              PIC ZZZ,ZZZ,ZZ9.99.                  PAYSUB01
+010500     05  FILLER              PIC X(01) VALUE SPACES.              PAYSUB01
+010600     05  GRD-COMM            PIC ZZZ,ZZZ,ZZ9.99.                  PAYSUB01
+010700     05  FILLER              PIC X(10) VALUE SPACES.              PAYSUB01
+010800 PROCEDURE DIVISION.                                              PAYSUB01
+010900***************************************************************** PAYSUB01
+011000* 0000-MAINLINE                                                   PAYSUB01
+011100***************************************************************** PAYSUB01
+011200 0000-MAINLINE.                                                   PAYSUB01
+011300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      PAYSUB01
+011400     PERFORM 2000-LOAD-HOLD-TABLE THRU 2000-EXIT.                 PAYSUB01
+011500     PERFORM 3000-SUBTOTAL-HOLD-TABLE THRU 3000-EXIT.             PAYSUB01
+011600     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        PAYSUB01
+011700     GO TO 9999-EXIT.                                             PAYSUB01
+011800***************************************************************** PAYSUB01
+011900* 1000-INITIALIZE - OPEN FILES AND PRINT REPORT HEADINGS          PAYSUB01
+012000***************************************************************** PAYSUB01
+012100 1000-INITIALIZE.                                                 PAYSUB01
+012200     OPEN INPUT PAYIN-FILE.                                       PAYSUB01
+012300     OPEN OUTPUT RPT-FILE.                                        PAYSUB01
+012400     WRITE RPT-REC FROM RPT-HDR-LINE.                             PAYSUB01
+012500     MOVE SPACES TO RPT-REC.                                      PAYSUB01
+012600     WRITE RPT-REC.                                               PAYSUB01
+012700     WRITE RPT-REC FROM RPT-COL-LINE.                             PAYSUB01
+012800 1000-EXIT.                                                       PAYSUB01
+012900     EXIT.                                                        PAYSUB01
+013000***************************************************************** PAYSUB01
+013100* 2000-LOAD-HOLD-TABLE - READ THE EXTRACT INTO HOLD-TABLE         PAYSUB01
+013200***************************************************************** PAYSUB01
+013300 2000-LOAD-HOLD-TABLE.                                            PAYSUB01
+013400     PERFORM 2100-READ-NEXT-RECORD THRU 2100-EXIT                 PAYSUB01
+013500         UNTIL PAY-EOF OR PAY-TABLE-FULL.                         PAYSUB01
+013600 2000-EXIT.                                                       PAYSUB01
+013700     EXIT.                                                        PAYSUB01
+013800 2100-READ-NEXT-RECORD.                                           PAYSUB01
+013900     READ PAYIN-FILE                                              PAYSUB01
+014000         AT END                                                   PAYSUB01
+014100            SET PAY-EOF TO TRUE                                   PAYSUB01
+014200            GO TO 2100-EXIT                                       PAYSUB01
+014300     END-READ.                                                    PAYSUB01
+014400     PERFORM 2200-STORE-RECORD THRU 2200-EXIT.                    PAYSUB01
+014500 2100-EXIT.                                                       PAYSUB01
+014600     EXIT.                                                        PAYSUB01
+014700 2200-STORE-RECORD.                                               PAYSUB01
+014800     IF PI-REGION NOT = PAY-PRIOR-REGION                          PAYSUB01
+014900        ADD 1 TO PAY-REG-NBR                                      PAYSUB01
+015000        MOVE ZERO TO PAY-LINE-NBR                                 PAYSUB01
+015100        MOVE PI-REGION TO PAY-PRIOR-REGION                        PAYSUB01
+015200      END-IF.                                                      PAYSUB01
+015300     IF PAY-REG-NBR > PAY-MAX-REGIONS                             PAYSUB01
+015400        SET PAY-TABLE-FULL TO TRUE                                PAYSUB01
+015500        GO TO 2200-EXIT                                           PAYSUB01
+015600      END-IF.                                                      PAYSUB01
+015700     ADD 1 TO PAY-LINE-NBR.                                       PAYSUB01
+015800     IF PAY-LINE-NBR > PAY-MAX-LINES                              PAYSUB01
+015900        SET PAY-TABLE-FULL TO TRUE                                PAYSUB01
+016000        GO TO 2200-EXIT                                           PAYSUB01
+016100      END-IF.                                                      PAYSUB01
+016200     MOVE PI-NAME     TO HOLD-NAME   (PAY-REG-NBR PAY-LINE-NBR).  PAYSUB01
+016300     MOVE PI-REGION   TO HOLD-REGION (PAY-REG-NBR PAY-LINE-NBR).  PAYSUB01
+016400     MOVE PI-TYPE     TO HOLD-TYPE   (PAY-REG-NBR PAY-LINE-NBR).  PAYSUB01
+016500     MOVE PI-YEARS    TO HOLD-YEARS  (PAY-REG-NBR PAY-LINE-NBR).  PAYSUB01
+016600     MOVE PI-HIRE-YY  TO HOLD-HIRE-YY (PAY-REG-NBR PAY-LINE-NBR). PAYSUB01
+016700     MOVE PI-HIRE-MM  TO HOLD-HIRE-MM (PAY-REG-NBR PAY-LINE-NBR). PAYSUB01
+016800     MOVE PI-HIRE-DD  TO HOLD-HIRE-DD (PAY-REG-NBR PAY-LINE-NBR). PAYSUB01
+016900     MOVE PI-WAGES    TO HOLD-WAGES  (PAY-REG-NBR PAY-LINE-NBR).  PAYSUB01
+017000     MOVE PI-OT       TO HOLD-OT     (PAY-REG-NBR PAY-LINE-NBR).  PAYSUB01
+017100     MOVE PI-COMM     TO HOLD-COMM   (PAY-REG-NBR PAY-LINE-NBR).  PAYSUB01
+017200     MOVE PI-TOTAL    TO HOLD-TOTAL  (PAY-REG-NBR PAY-LINE-NBR).  PAYSUB01
+017300     MOVE PAY-LINE-NBR TO PAY-LINE-COUNT (PAY-REG-NBR).           PAYSUB01
+017400 2200-EXIT.                                                       PAYSUB01
+017500     EXIT.                                                        PAYSUB01
+017600***************************************************************** PAYSUB01
+017700* 3000-SUBTOTAL-HOLD-TABLE - SUM WAGES/OT/COMM PER REGION         PAYSUB01
+017800***************************************************************** PAYSUB01
+017900 3000-SUBTOTAL-HOLD-TABLE.                                        PAYSUB01
+018000     PERFORM 3100-SUBTOTAL-REGION THRU 3100-EXIT                  PAYSUB01
+018100         VARYING PAY-REG-IX FROM 1 BY 1                           PAYSUB01
+018200         UNTIL PAY-REG-IX > PAY-REG-NBR.                          PAYSUB01
+018300 3000-EXIT.                                                       PAYSUB01
+018400     EXIT.                                                        PAYSUB01
+018500 3100-SUBTOTAL-REGION.                                            PAYSUB01
+018600     MOVE ZERO TO PAY-SUB-WAGES PAY-SUB-OT PAY-SUB-COMM.          PAYSUB01
+018700     PERFORM 3200-ADD-LINE THRU 3200-EXIT                         PAYSUB01
+018800         VARYING PAY-LINE-IX FROM 1 BY 1                          PAYSUB01
+018900         UNTIL PAY-LINE-IX > PAY-LINE-COUNT (PAY-REG-IX).         PAYSUB01
+019000     PERFORM 3300-WRITE-SUBTOTAL THRU 3300-EXIT.                  PAYSUB01
+019100 3100-EXIT.                                                       PAYSUB01
+019200     EXIT.                                                        PAYSUB01
+019300 3200-ADD-LINE.                                                   PAYSUB01
+019400     ADD HOLD-WAGES (PAY-REG-IX PAY-LINE-IX) TO PAY-SUB-WAGES.    PAYSUB01
+019500     ADD HOLD-OT    (PAY-REG-IX PAY-LINE-IX) TO PAY-SUB-OT.       PAYSUB01
+019600     ADD HOLD-COMM  (PAY-REG-IX PAY-LINE-IX) TO PAY-SUB-COMM.     PAYSUB01
+019700 3200-EXIT.                                                       PAYSUB01
+019800     EXIT.                                                        PAYSUB01
+019900 3300-WRITE-SUBTOTAL.                                             PAYSUB01
+020000     MOVE SPACES TO RPT-DTL-LINE.                                 PAYSUB01
+020100     MOVE HOLD-REGION (PAY-REG-IX 1) TO DTL-REGION.               PAYSUB01
+020200     MOVE PAY-SUB-WAGES TO DTL-WAGES.                             PAYSUB01
+020300     MOVE PAY-SUB-OT    TO DTL-OT.                                PAYSUB01
+020400     MOVE PAY-SUB-COMM  TO DTL-COMM.                              PAYSUB01
+020500     WRITE RPT-REC FROM RPT-DTL-LINE.                             PAYSUB01
+020600     ADD PAY-SUB-WAGES TO PAY-GRD-WAGES.                          PAYSUB01
+020700     ADD PAY-SUB-OT    TO PAY-GRD-OT.                             PAYSUB01
+020800     ADD PAY-SUB-COMM  TO PAY-GRD-COMM.                           PAYSUB01
+020900 3300-EXIT.                                                       PAYSUB01
+021000     EXIT.                                                        PAYSUB01
+021100***************************************************************** PAYSUB01
+021200* 8000-FINALIZE - PRINT THE GRAND TOTAL LINE AND CLOSE UP         PAYSUB01
+021300***************************************************************** PAYSUB01
+021400 8000-FINALIZE.                                                   PAYSUB01
+021500     MOVE SPACES TO RPT-REC.                                      PAYSUB01
+021600     WRITE RPT-REC.                                               PAYSUB01
+021700     MOVE SPACES TO RPT-GRD-LINE.                                 PAYSUB01
+021800     MOVE PAY-GRD-WAGES TO GRD-WAGES.                             PAYSUB01
+021900     MOVE PAY-GRD-OT    TO GRD-OT.                                PAYSUB01
+022000     MOVE PAY-GRD-COMM  TO GRD-COMM.                              PAYSUB01
+022100     WRITE RPT-REC FROM RPT-GRD-LINE.                             PAYSUB01
+022120     IF PAY-TABLE-FULL                                             PAYSUB01
+022130       DISPLAY 'EXTRACT TRUNCATED - TABLE CAPACITY EXCEEDED'      PAYSUB01
+022140     END-IF.                                                       PAYSUB01
+022200     CLOSE PAYIN-FILE.                                            PAYSUB01
+022300     CLOSE RPT-FILE.                                              PAYSUB01
+022400 8000-EXIT.                                                       PAYSUB01
+022500     EXIT.                                                        PAYSUB01
+022600 9999-EXIT.                                                       PAYSUB01
+022700     GOBACK.                                                      PAYSUB01
