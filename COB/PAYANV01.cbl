@@ -0,0 +1,222 @@
+000100 IDENTIFICATION DIVISION.                                         PAYANV01
+000200 PROGRAM-ID.        PAYANV01.                                     PAYANV01
+000300 AUTHOR.            PAYROLL SYSTEMS GROUP.                        PAYANV01
+000400 INSTALLATION.      HOME OFFICE DATA CENTER.                      PAYANV01
+000500 DATE-WRITTEN.      AUGUST 9, 2026.                               PAYANV01
+000600 DATE-COMPILED.                                                   PAYANV01
+000700***************************************************************** PAYANV01
+000800*                   MODIFICATION  LOG                             PAYANV01
+000900*                                                                 PAYANV01
+001000*  DATE      PROGRAMMER  CHANGES                                  PAYANV01
+001100*  --------  ----------  -----------------------------------      PAYANV01
+001200*  26/08/09  MAINT       NEW PROGRAM                              PAYANV01
+001300***************************************************************** PAYANV01
+001400*                                                                 PAYANV01
+001500*  THIS PROGRAM READS A PAYROLL EXTRACT INTO HOLDTB'S             PAYANV01
+001600*  HOLD-TABLE (GROUPED BY REGION IN THE ORDER THE EXTRACT         PAYANV01
+001700*  PRESENTS THEM) AND PRINTS A TENURE-BONUS REPORT LISTING        PAYANV01
+001800*  EVERY HOLD-LINE ENTRY WHOSE HOLD-YEARS HITS A 5, 10 OR         PAYANV01
+001900*  15 YEAR ANNIVERSARY THIS RUN, ALONG WITH ITS HOLD-HIRE-DATE.   PAYANV01
+002000*                                                                 PAYANV01
+002100 ENVIRONMENT DIVISION.                                            PAYANV01
+002200 CONFIGURATION SECTION.                                           PAYANV01
+002300 SOURCE-COMPUTER.   IBM-370.                                      PAYANV01
+002400 OBJECT-COMPUTER.   IBM-370.                                      PAYANV01
+002500 INPUT-OUTPUT SECTION.                                            PAYANV01
+002600 FILE-CONTROL.                                                    PAYANV01
+002700     SELECT PAYIN-FILE  ASSIGN TO PAYIN                           PAYANV01
+002800            ORGANIZATION IS SEQUENTIAL.                           PAYANV01
+002900     SELECT RPT-FILE    ASSIGN TO ANVRPT                          PAYANV01
+003000            ORGANIZATION IS SEQUENTIAL.                           PAYANV01
+003100 DATA DIVISION.                                                   PAYANV01
+003200 FILE SECTION.                                                    PAYANV01
+003300 FD  PAYIN-FILE                                                   PAYANV01
+003400     LABEL RECORDS STANDARD                                       PAYANV01
+003500     BLOCK 00000 RECORDS                                          PAYANV01
+003600     RECORDING F.                                                 PAYANV01
+003700 01  PI-DETAIL-REC.                                               PAYANV01
+003800     05  PI-NAME             PIC X(15).                           PAYANV01
+003900     05  PI-REGION           PIC X(05).                           PAYANV01
+004000     05  PI-TYPE             PIC X(01).                           PAYANV01
+004100     05  PI-YEARS            PIC 9(02).                           PAYANV01
+004200     05  PI-HIRE-DATE.                                            PAYANV01
+004300         10  PI-HIRE-YY      PIC 9(02).                           PAYANV01
+004400         10  PI-HIRE-MM      PIC 9(02).                           PAYANV01
+004500         10  PI-HIRE-DD      PIC 9(02).                           PAYANV01
+004600     05  PI-WAGES            PIC 9(05)V99.                        PAYANV01
+004700     05  PI-OT               PIC 9(05)V99.                        PAYANV01
+004800     05  PI-COMM             PIC 9(05)V99.                        PAYANV01
+004900     05  PI-TOTAL            PIC 9(05)V99.                        PAYANV01
+005000 FD  RPT-FILE                                                     PAYANV01
+005100     LABEL RECORDS STANDARD                                       PAYANV01
+005200     BLOCK 00000 RECORDS                                          PAYANV01
+005300     RECORDING F.                                                 PAYANV01
+005400 01  RPT-REC                 PIC X(80).                           PAYANV01
+005500 WORKING-STORAGE SECTION.                                         PAYANV01
+005600 COPY HOLDTB.                                                     PAYANV01
+005700*                                                                 PAYANV01
+005800 77  PAY-MAX-REGIONS          PIC 9(02) COMP VALUE 10.            PAYANV01
+005900 77  PAY-MAX-LINES            PIC 9(02) COMP VALUE 50.            PAYANV01
+006000 77  PAY-REG-NBR              PIC 9(02) COMP VALUE ZERO.          PAYANV01
+006100 77  PAY-LINE-NBR             PIC 9(02) COMP VALUE ZERO.          PAYANV01
+006200 77  PAY-REG-IX               PIC 9(02) COMP VALUE ZERO.          PAYANV01
+006300 77  PAY-LINE-IX              PIC 9(02) COMP VALUE ZERO.          PAYANV01
+006400 77  PAY-PRIOR-REGION         PIC X(05) VALUE SPACES.             PAYANV01
+006500 01  PAY-LINE-COUNT-TABLE.                                        PAYANV01
+006600     05  PAY-LINE-COUNT       PIC 9(02) COMP                      PAYANV01
+006700                             OCCURS 10 TIMES VALUE ZERO.          PAYANV01
+006800 77  PAY-MILESTONE-COUNT      PIC 9(05) COMP-3 VALUE ZERO.        PAYANV01
+006900 77  PAY-EOF-SWITCH           PIC X(01) VALUE 'N'.                PAYANV01
+007000     88  PAY-EOF                  VALUE 'Y'.                      PAYANV01
+007100 77  PAY-TABLE-FULL-SWITCH    PIC X(01) VALUE 'N'.                PAYANV01
+007200     88  PAY-TABLE-FULL           VALUE 'Y'.                      PAYANV01
+007300*                                                                 PAYANV01
+007400 01  RPT-HDR-LINE.                                                PAYANV01
+007500     05  FILLER              PIC X(30) VALUE                      PAYANV01
+007600         'TENURE ANNIVERSARY REPORT'.                             PAYANV01
+007700     05  FILLER              PIC X(50) VALUE SPACES.              PAYANV01
+007800 01  RPT-COL-LINE.                                                PAYANV01
+007900     05  FILLER              PIC X(15) VALUE 'NAME'.              PAYANV01
+008000     05  FILLER              PIC X(08) VALUE 'REGION'.            PAYANV01
+008100     05  FILLER              PIC X(08) VALUE 'YEARS'.             PAYANV01
+008200     05  FILLER              PIC X(10) VALUE 'HIRE DATE'.         PAYANV01
+008300     05  FILLER              PIC X(39) VALUE SPACES.              PAYANV01
+008400 01  RPT-DTL-LINE.                                                PAYANV01
+008500     05  DTL-NAME            PIC X(15).                           PAYANV01
+008600     05  DTL-REGION          PIC X(08).                           PAYANV01
+008700     05  DTL-YEARS           PIC Z9.                              PAYANV01
+008800     05  FILLER              PIC X(06) VALUE SPACES.              PAYANV01
+008900     05  DTL-HIRE-YY         PIC 99.                              PAYANV01
+009000     05  FILLER              PIC X(01) VALUE '/'.                 PAYANV01
+009100     05  DTL-HIRE-MM         PIC 99.                              PAYANV01
+009200     05  FILLER              PIC X(01) VALUE '/'.                 PAYANV01
+009300     05  DTL-HIRE-DD         PIC 99.                              PAYANV01
+009400     05  FILLER              PIC X(40) VALUE SPACES.              PAYANV01
+009500 01  RPT-SUM-LINE.                                                PAYANV01
+009600     05  FILLER              PIC X(25) VALUE                      PAYANV01
+009700         'EMPLOYEES ON ANNIVERSARY '.                             PAYANV01
+009800     05  SUM-MILESTONE       PIC ZZZZ9.                           PAYANV01
+009900     05  FILLER              PIC X(50) VALUE SPACES.              PAYANV01
+010000 PROCEDURE DIVISION.                                              PAYANV01
+010100***************************************************************** PAYANV01
+010200* 0000-MAINLINE                                                   PAYANV01
+010300***************************************************************** PAYANV01
+010400 0000-MAINLINE.                                                   PAYANV01
+010500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      PAYANV01
+010600     PERFORM 2000-LOAD-HOLD-TABLE THRU 2000-EXIT.                 PAYANV01
+010700     PERFORM 3000-SCAN-HOLD-TABLE THRU 3000-EXIT.                 PAYANV01
+010800     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        PAYANV01
+010900     GO TO 9999-EXIT.                                             PAYANV01
+011000***************************************************************** PAYANV01
+011100* 1000-INITIALIZE - OPEN FILES AND PRINT REPORT HEADINGS          PAYANV01
+011200***************************************************************** PAYANV01
+011300 1000-INITIALIZE.                                                 PAYANV01
+011400     OPEN INPUT PAYIN-FILE.                                       PAYANV01
+011500     OPEN OUTPUT RPT-FILE.                                        PAYANV01
+011600     WRITE RPT-REC FROM RPT-HDR-LINE.                             PAYANV01
+011700     MOVE SPACES TO RPT-REC.                                      PAYANV01
+011800     WRITE RPT-REC.                                               PAYANV01
+011900     WRITE RPT-REC FROM RPT-COL-LINE.                             PAYANV01
+012000 1000-EXIT.                                                       PAYANV01
+012100     EXIT.                                                        PAYANV01
+012200***************************************************************** PAYANV01
+012300* 2000-LOAD-HOLD-TABLE - READ THE EXTRACT INTO HOLD-TABLE         PAYANV01
+012400***************************************************************** PAYANV01
+012500 2000-LOAD-HOLD-TABLE.                                            PAYANV01
+012600     PERFORM 2100-READ-NEXT-RECORD THRU 2100-EXIT                 PAYANV01
+012700         UNTIL PAY-EOF OR PAY-TABLE-FULL.                         PAYANV01
+012800 2000-EXIT.                                                       PAYANV01
+012900     EXIT.                                                        PAYANV01
+013000 2100-READ-NEXT-RECORD.                                           PAYANV01
+013100     READ PAYIN-FILE                                              PAYANV01
+013200         AT END                                                   PAYANV01
+013300            SET PAY-EOF TO TRUE                                   PAYANV01
+013400            GO TO 2100-EXIT                                       PAYANV01
+013500     END-READ.                                                    PAYANV01
+013600     PERFORM 2200-STORE-RECORD THRU 2200-EXIT.                    PAYANV01
+013700 2100-EXIT.                                                       PAYANV01
+013800     EXIT.                                                        PAYANV01
+013900 2200-STORE-RECORD.                                               PAYANV01
+014000     IF PI-REGION NOT = PAY-PRIOR-REGION                          PAYANV01
+014100        ADD 1 TO PAY-REG-NBR                                      PAYANV01
+014200        MOVE ZERO TO PAY-LINE-NBR                                 PAYANV01
+014300        MOVE PI-REGION TO PAY-PRIOR-REGION                        PAYANV01
+014400      END-IF.                                                      PAYANV01
+014500     IF PAY-REG-NBR > PAY-MAX-REGIONS                             PAYANV01
+014600        SET PAY-TABLE-FULL TO TRUE                                PAYANV01
+014700        GO TO 2200-EXIT                                           PAYANV01
+014800      END-IF.                                                      PAYANV01
+014900     ADD 1 TO PAY-LINE-NBR.                                       PAYANV01
+015000     IF PAY-LINE-NBR > PAY-MAX-LINES                              PAYANV01
+015100        SET PAY-TABLE-FULL TO TRUE                                PAYANV01
+015200        GO TO 2200-EXIT                                           PAYANV01
+015300      END-IF.                                                      PAYANV01
+015400     MOVE PI-NAME     TO HOLD-NAME   (PAY-REG-NBR PAY-LINE-NBR).  PAYANV01
+015500     MOVE PI-REGION   TO HOLD-REGION (PAY-REG-NBR PAY-LINE-NBR).  PAYANV01
+015600     MOVE PI-TYPE     TO HOLD-TYPE   (PAY-REG-NBR PAY-LINE-NBR).  PAYANV01
+015700     MOVE PI-YEARS    TO HOLD-YEARS  (PAY-REG-NBR PAY-LINE-NBR).  PAYANV01
+015800     MOVE PI-HIRE-YY  TO HOLD-HIRE-YY (PAY-REG-NBR PAY-LINE-NBR). PAYANV01
+015900     MOVE PI-HIRE-MM  TO HOLD-HIRE-MM (PAY-REG-NBR PAY-LINE-NBR). PAYANV01
+016000     MOVE PI-HIRE-DD  TO HOLD-HIRE-DD (PAY-REG-NBR PAY-LINE-NBR). PAYANV01
+016100     MOVE PI-WAGES    TO HOLD-WAGES  (PAY-REG-NBR PAY-LINE-NBR).  PAYANV01
+016200     MOVE PI-OT       TO HOLD-OT     (PAY-REG-NBR PAY-LINE-NBR).  PAYANV01
+016300     MOVE PI-COMM     TO HOLD-COMM   (PAY-REG-NBR PAY-LINE-NBR).  PAYANV01
+016400     MOVE PI-TOTAL    TO HOLD-TOTAL  (PAY-REG-NBR PAY-LINE-NBR).  PAYANV01
+016500     MOVE PAY-LINE-NBR TO PAY-LINE-COUNT (PAY-REG-NBR).           PAYANV01
+016600 2200-EXIT.                                                       PAYANV01
+016700     EXIT.                                                        PAYANV01
+016800***************************************************************** PAYANV01
+016900* 3000-SCAN-HOLD-TABLE - FIND EMPLOYEES ON A 5/10/15 YEAR         PAYANV01
+017000*                        ANNIVERSARY THIS RUN                     PAYANV01
+017100***************************************************************** PAYANV01
+017200 3000-SCAN-HOLD-TABLE.                                            PAYANV01
+017300     PERFORM 3100-SCAN-REGION THRU 3100-EXIT                      PAYANV01
+017400         VARYING PAY-REG-IX FROM 1 BY 1                           PAYANV01
+017500         UNTIL PAY-REG-IX > PAY-REG-NBR.                          PAYANV01
+017600 3000-EXIT.                                                       PAYANV01
+017700     EXIT.                                                        PAYANV01
+017800 3100-SCAN-REGION.                                                PAYANV01
+017900     PERFORM 3200-SCAN-LINE THRU 3200-EXIT                        PAYANV01
+018000         VARYING PAY-LINE-IX FROM 1 BY 1                          PAYANV01
+018100         UNTIL PAY-LINE-IX > PAY-LINE-COUNT (PAY-REG-IX).         PAYANV01
+018200 3100-EXIT.                                                       PAYANV01
+018300     EXIT.                                                        PAYANV01
+018400 3200-SCAN-LINE.                                                  PAYANV01
+018500     IF HOLD-YEARS (PAY-REG-IX PAY-LINE-IX) NOT = 5               PAYANV01
+018600        AND HOLD-YEARS (PAY-REG-IX PAY-LINE-IX) NOT = 10          PAYANV01
+018700        AND HOLD-YEARS (PAY-REG-IX PAY-LINE-IX) NOT = 15          PAYANV01
+018800        GO TO 3200-EXIT                                           PAYANV01
+018900      END-IF.                                                      PAYANV01
+019000     PERFORM 3300-WRITE-MILESTONE THRU 3300-EXIT.                 PAYANV01
+019100 3200-EXIT.                                                       PAYANV01
+019200     EXIT.                                                        PAYANV01
+019300 3300-WRITE-MILESTONE.                                            PAYANV01
+019400     MOVE SPACES TO RPT-DTL-LINE.                                 PAYANV01
+019500     MOVE HOLD-NAME    (PAY-REG-IX PAY-LINE-IX) TO DTL-NAME.      PAYANV01
+019600     MOVE HOLD-REGION  (PAY-REG-IX PAY-LINE-IX) TO DTL-REGION.    PAYANV01
+019700     MOVE HOLD-YEARS   (PAY-REG-IX PAY-LINE-IX) TO DTL-YEARS.     PAYANV01
+019800     MOVE HOLD-HIRE-YY (PAY-REG-IX PAY-LINE-IX) TO DTL-HIRE-YY.   PAYANV01
+019900     MOVE HOLD-HIRE-MM (PAY-REG-IX PAY-LINE-IX) TO DTL-HIRE-MM.   PAYANV01
+020000     MOVE HOLD-HIRE-DD (PAY-REG-IX PAY-LINE-IX) TO DTL-HIRE-DD.   PAYANV01
+020100     WRITE RPT-REC FROM RPT-DTL-LINE.                             PAYANV01
+020200     ADD 1 TO PAY-MILESTONE-COUNT.                                PAYANV01
+020300 3300-EXIT.                                                       PAYANV01
+020400     EXIT.                                                        PAYANV01
+020500***************************************************************** PAYANV01
+020600* 8000-FINALIZE - PRINT THE SUMMARY LINE AND CLOSE UP             PAYANV01
+020700***************************************************************** PAYANV01
+020800 8000-FINALIZE.                                                   PAYANV01
+020900     MOVE SPACES TO RPT-REC.                                      PAYANV01
+021000     WRITE RPT-REC.                                               PAYANV01
+021100     MOVE SPACES TO RPT-SUM-LINE.                                 PAYANV01
+021200     MOVE PAY-MILESTONE-COUNT TO SUM-MILESTONE.                   PAYANV01
+021300     WRITE RPT-REC FROM RPT-SUM-LINE.                             PAYANV01
+021320     IF PAY-TABLE-FULL                                             PAYANV01
+021330       DISPLAY 'EXTRACT TRUNCATED - TABLE CAPACITY EXCEEDED'      PAYANV01
+021340     END-IF.                                                       PAYANV01
+021400     CLOSE PAYIN-FILE.                                            PAYANV01
+021500     CLOSE RPT-FILE.                                              PAYANV01
+021600 8000-EXIT.                                                       PAYANV01
+021700     EXIT.                                                        PAYANV01
+021800 9999-EXIT.                                                       PAYANV01
+021900     GOBACK.                                                      PAYANV01
