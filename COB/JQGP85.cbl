@@ -0,0 +1,128 @@
+*     *PPAB291JQGP85  PB12BBA7916T  2020/09/1016:00:18XGUA837 099
+000100 IDENTIFICATION DIVISION.                                         
+000200 PROGRAM-ID.  JQGP85.                                             JQGP85
+000300*AUTHOR.         PURGE/ARCHIVAGE HISTORIQUE DES COMMANDES.        JQGP85
+000400*DATE-COMPILED.                                                   JQGP85
+000500 ENVIRONMENT DIVISION.                                            JQGP85
+000600 CONFIGURATION SECTION.                                           JQGP85
+000700 SOURCE-COMPUTER. IBM-370.                                        JQGP85
+000800 OBJECT-COMPUTER. IBM-370.                                        JQGP85
+000900 INPUT-OUTPUT SECTION.                                            JQGP85
+001000 FILE-CONTROL.                                                    JQGP85
+001100      SELECT          QH-FICHIER  ASSIGN  TO  QH                  JQGP85
+001200      ORGANIZATION INDEXED                                        JQGP85
+001300      ACCESS IS DYNAMIC                                           JQGP85
+001400      FILE STATUS IS                   1-QH01-STATUS              JQGP85
+001500                                       VSAM-STATUS                JQGP85
+001600      RECORD KEY  IS                     QH00-KQH01.              JQGP85
+001700      SELECT     ARC-FICHIER   ASSIGN    TO  ARCQH.               JQGP85
+001800      SELECT     PRM-FICHIER   ASSIGN    TO  PURPRM               JQGP85
+001900      FILE STATUS IS                    PRM-STATUS.               JQGP85
+002000 DATA DIVISION.                                                   JQGP85
+002100 FILE SECTION.                                                    JQGP85
+002200 FD                 QH-FICHIER.                                   JQGP85
+002300 01                 QH00.                                         JQGP85
+002400      10            QH00-KQH01.                                   JQGP85
+002500      11            QH00-NCNCP.                                   JQGP85
+002600      12            QH00-NCC1A  PICTURE  9(7).                    JQGP85
+002700      12            QH00-ZNCLC  PICTURE  X.                       JQGP85
+002800      12            QH00-ZG003.                                   JQGP85
+002900      13            QH00-Z9001  PICTURE  9.                       JQGP85
+003000      13            QH00-CUGCP  PICTURE  XX.                      JQGP85
+003100      11            QH00-DCD1A  PICTURE  9(8).                    JQGP85
+003200      11            QH00-CPD1A  PICTURE  X(2).                    JQGP85
+003300      10            QH00-CCD1A  PICTURE  X.                       JQGP85
+003400      10            QH00-QEN1A  PICTURE  999.                     JQGP85
+003500      10            QH00-CCD1D  PICTURE  X.                       JQGP85
+003600      10            QH00-QCD1B  PICTURE  9(4).                    JQGP85
+003700      10            QH00-CCA1A  PICTURE  X.                       JQGP85
+003800      10            QH00-CEN1A  PICTURE  X.                       JQGP85
+003900      10            QH00-NEN1A  PICTURE  9(8).                    JQGP85
+004000      10            QH00-ZEN1A  PICTURE  9(1).                    JQGP85
+004100      10            QH00-CCP1A  PICTURE  9(2).                    JQGP85
+004200      10            QH00-NCHSU  PICTURE  X(20).                   JQGP85
+004300      10            QH00-CCANA  PICTURE  X(2).                    JQGP85
+004400      10            QH00-ZF015  PICTURE  X(15).                   JQGP85
+004500 FD                 ARC-FICHIER                                   JQGP85
+004600      BLOCK              00000 RECORDS                            JQGP85
+004700      RECORDING  F.                                               JQGP85
+004800 01                 ARC-REC.                                      JQGP85
+004900      10            ARC-QH00    PICTURE  X(80).                   JQGP85
+005000 FD                 PRM-FICHIER                                   JQGP85
+005100      BLOCK              00000 RECORDS                            JQGP85
+005200      RECORDING  F.                                               JQGP85
+005300 01                 PRM-REC.                                      JQGP85
+005400      10            PRM-CUTOFF  PICTURE  9(8).                    JQGP85
+005500      10            FILLER      PICTURE  X(72).                   JQGP85
+005600 WORKING-STORAGE SECTION.                                         JQGP85
+005700 01  ZONES-STATUS.                                                JQGP85
+005800      05   VSAM-STATUS.                                           JQGP85
+005900        10 VSAM-RCODE   PICTURE 9(2) COMP VALUE ZERO.             JQGP85
+006000        10 VSAM-FCODE   PICTURE 9(1) COMP VALUE ZERO.             JQGP85
+006100        10 VSAM-FBCODE  PICTURE 9(3) COMP VALUE ZERO.             JQGP85
+006200      05          1-QH01-STATUS PICTURE XX VALUE ZERO.            JQGP85
+006300 01                 PRM-STATUS   PICTURE  XX.                     JQGP85
+006400 01                 PURGE-CUTOFF PICTURE  9(8) VALUE ZERO.        JQGP85
+006500 01                 IK-FIN-QH    PICTURE  X   VALUE  '0'.         JQGP85
+006600      88            FIN-QH                VALUE  '1'.             JQGP85
+006700 01                 COMPTEURS-PURGE        COMPUTATIONAL-3.       JQGP85
+006800      05       5-QH00-LUS    PICTURE S9(9) VALUE ZERO.            JQGP85
+006900      05       5-QH00-PURGES PICTURE S9(9) VALUE ZERO.            JQGP85
+007000      05       5-QH00-GARDES PICTURE S9(9) VALUE ZERO.            JQGP85
+007100 PROCEDURE DIVISION.                                              JQGP85
+007200 P00.      OPEN INPUT                    PRM-FICHIER.             JQGP85
+007300           IF        PRM-STATUS  =  '00'                          JQGP85
+007400           NEXT SENTENCE ELSE GO TO      P00-NOPARM.              JQGP85
+007500           READ       PRM-FICHIER                                 JQGP85
+007600           AT END     GO TO   P00-NOPARM.                         JQGP85
+007700           MOVE       PRM-CUTOFF TO PURGE-CUTOFF                  JQGP85
+007800           CLOSE      PRM-FICHIER                                 JQGP85
+007900           GO TO      P00-FN.                                     JQGP85
+008000 P00-NOPARM.                                                      JQGP85
+008100           CLOSE      PRM-FICHIER                                 JQGP85
+008200           DISPLAY    'AUCUN PARAMETRE DE PURGE - ARRET'          JQGP85
+008300           GO TO      P99-FN.                                     JQGP85
+008400 P00-FN.   EXIT.                                                  JQGP85
+008500 P01.      OPEN I-O                      QH-FICHIER.              JQGP85
+008600           IF        1-QH01-STATUS  NOT  = ZERO                   JQGP85
+008700                AND  1-QH01-STATUS  NOT  = '97'                   JQGP85
+008800           DISPLAY    'OUVERTURE QH IMPOSSIBLE - STATUT = '       JQGP85
+008900                      1-QH01-STATUS                               JQGP85
+009000           GO TO      P99-FN.                                     JQGP85
+009100           OPEN OUTPUT               ARC-FICHIER.                 JQGP85
+009200           MOVE       LOW-VALUE TO QH00-KQH01                     JQGP85
+009300           START      QH-FICHIER KEY NOT < QH00-KQH01             JQGP85
+009400           INVALID KEY MOVE '1' TO IK-FIN-QH.                     JQGP85
+009500 P01-FN.   EXIT.                                                  JQGP85
+009600 P05.      IF        FIN-QH                                       JQGP85
+009700           NEXT SENTENCE ELSE GO TO      P05-10.                  JQGP85
+009800           GO TO      P05-FN.                                     JQGP85
+009900 P05-10.   READ       QH-FICHIER NEXT RECORD                      JQGP85
+010000           AT END     MOVE '1' TO IK-FIN-QH                       JQGP85
+010100           GO TO      P05-FN.                                     JQGP85
+010200           ADD        1 TO 5-QH00-LUS.                            JQGP85
+010300 P05-FN.   EXIT.                                                  JQGP85
+010400 P10.      IF        FIN-QH                                       JQGP85
+010500           NEXT SENTENCE ELSE GO TO      P10-FN.                  JQGP85
+010600           GO TO      P99.                                        JQGP85
+010700 P10-FN.   EXIT.                                                  JQGP85
+010800 P20.      IF        QH00-DCD1A  <  PURGE-CUTOFF                  JQGP85
+010900           NEXT SENTENCE ELSE GO TO      P20-KEEP.                JQGP85
+011000           MOVE       QH00 TO ARC-QH00                            JQGP85
+011100           WRITE      ARC-REC                                     JQGP85
+011200           DELETE     QH-FICHIER RECORD                           JQGP85
+011300           ADD        1 TO 5-QH00-PURGES                          JQGP85
+011400           GO TO      P20-FN.                                     JQGP85
+011500 P20-KEEP. ADD        1 TO 5-QH00-GARDES.                         JQGP85
+011600 P20-FN.   EXIT.                                                  JQGP85
+011700           GO TO      P05.                                        JQGP85
+011800 P99.      CLOSE                         QH-FICHIER               JQGP85
+011900                                         ARC-FICHIER.             JQGP85
+012000           DISPLAY    'ENREGISTREMENTS QH LUS      = '            JQGP85
+012100                      5-QH00-LUS                                  JQGP85
+012200           DISPLAY    'ENREGISTREMENTS PURGES      = '            JQGP85
+012300                      5-QH00-PURGES                               JQGP85
+012400           DISPLAY    'ENREGISTREMENTS CONSERVES   = '            JQGP85
+012500                      5-QH00-GARDES.                              JQGP85
+012600 P99-FN.   EXIT.                                                  JQGP85
+012700           GOBACK.                                                JQGP85
