@@ -3,14 +3,50 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE  ASSIGN TO UT-S-INFILE.
+           SELECT INFILE  ASSIGN TO DYN-INFILE-NAME.
+           SELECT DRVFILE ASSIGN TO UT-S-DRVFILE.
+           SELECT EXCFILE ASSIGN TO UT-S-EXCFILE.
+           SELECT TOLFILE ASSIGN TO UT-S-TOLFILE.
+           SELECT CHKFILE ASSIGN TO UT-S-CHKFILE
+               FILE STATUS IS CHK-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE
            LABEL RECORDS STANDARD
            BLOCK CONTAINS 0 RECORDS.
        01  IN-REC                  PIC X(80).
+       FD  DRVFILE
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  DRV-REC                 PIC X(08).
+       FD  EXCFILE
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXC-REC                 PIC X(12).
+       FD  TOLFILE
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  TOL-REC.
+           05  TOL-MIN-SIDE        PIC 9(04).
+           05  TOL-MAX-SIDE        PIC 9(04).
+       FD  CHKFILE
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHK-REC.
+           05  CHK-RECS-DONE       PIC 9(09).
+           05  CHK-N-CNTR          PIC 9(04)  OCCURS 8 TIMES.
+           05  CHK-SRC-COUNT       PIC 9(04).
+           05  CHK-SRC-ENTRY       OCCURS 20 TIMES.
+               10  CHK-SRC-NAME    PIC X(08).
+               10  CHK-SRC-CNTR    PIC 9(04) OCCURS 8 TIMES.
        WORKING-STORAGE SECTION.
+       01  CHK-STATUS               PIC XX.
+       01  CHK-FOUND                PIC X       VALUE 'N'.
+       01  CHK-CHECKPOINT-EVERY     PIC 9(09) VALUE 1000.
+       01  RECS-SINCE-CHECKPOINT    PIC 9(09) VALUE ZERO.
+       01  RECS-DONE                PIC 9(09) VALUE ZERO.
+       01  RECS-TO-SKIP             PIC 9(09) VALUE ZERO.
+       01  SKIP-REC                 PIC X(80).
        01  NAME-N-CNTR-TABLE.
            05  FILLER  PIC X(21)   VALUE 'EQUILATERAL TRIANGLES'.
            05  FILLER  PIC 9(04).
@@ -20,28 +56,133 @@
            05  FILLER  PIC 9(04).
            05  FILLER  PIC X(21)   VALUE 'INVALID TRIANGLES'.
            05  FILLER  PIC 9(04).
+           05  FILLER  PIC X(21)   VALUE 'RIGHT TRIANGLES'.
+           05  FILLER  PIC 9(04).
+           05  FILLER  PIC X(21)   VALUE 'OUT OF TOLERANCE'.
+           05  FILLER  PIC 9(04).
+           05  FILLER  PIC X(21)   VALUE 'DEGENERATE TRIANGLES'.
+           05  FILLER  PIC 9(04).
+           05  FILLER  PIC X(21)   VALUE 'ISOSCELES RIGHT TRIS'.
+           05  FILLER  PIC 9(04).
        01  N-N-C-TABLE             REDEFINES  NAME-N-CNTR-TABLE.
-           05  N-N-C               OCCURS 4 TIMES
+           05  N-N-C               OCCURS 8 TIMES
                                    INDEXED BY TX.
                10  N-NAME          PIC X(21).
                10  N-CNTR          PIC 9(04).
+       01  DYN-INFILE-NAME          PIC X(80).
+       01  DRV-EOF                  PIC X       VALUE 'N'.
+       01  SRC-SKIPPED              PIC X       VALUE 'N'.
+       01  SRC-COUNT                PIC 9(04)  VALUE ZERO.
+       01  SRC-COUNT-AT-RESTART     PIC 9(04)  VALUE ZERO.
+       01  SRC-POSITION             PIC 9(04)  VALUE ZERO.
+       01  SRC-TABLE.
+           05  SRC-ENTRY           OCCURS 20 TIMES
+                                   INDEXED BY SX.
+               10  SRC-NAME        PIC X(08).
+               10  SRC-CNTR        PIC 9(04) OCCURS 8 TIMES.
        01  OUT-OF-RECS             PIC X.
+       01  TOL-EOF                 PIC X       VALUE 'N'.
        01  TRIANGLE-TYPE           PIC 9.
+       01  MIN-SIDE-TOL            PIC 9(04)  VALUE ZERO.
+       01  MAX-SIDE-TOL            PIC 9(04)  VALUE 9999.
        01  WORK-REC.
-           05  SIDE-A              PIC 9(01).
-           05  SIDE-B              PIC 9(01).
-           05  SIDE-C              PIC 9(01).
+           05  SIDE-A              PIC 9(04).
+           05  SIDE-B              PIC 9(04).
+           05  SIDE-C              PIC 9(04).
        PROCEDURE DIVISION.
         MAIN-PARA.
            PERFORM INIT-PARA.
-           PERFORM ANALYZE-NEXT-REC
-               UNTIL OUT-OF-RECS = 'Y'.
+           PERFORM PROCESS-SOURCE
+               UNTIL DRV-EOF = 'Y'.
            PERFORM ENDING-PARA.
            GOBACK.
        INIT-PARA.
-           MOVE ZERO TO N-CNTR (1) N-CNTR (2) N-CNTR (3) N-CNTR (4).
-           OPEN INPUT INFILE.
+           MOVE ZERO TO N-CNTR (1) N-CNTR (2) N-CNTR (3) N-CNTR (4)
+                        N-CNTR (5) N-CNTR (6) N-CNTR (7) N-CNTR (8).
+           OPEN OUTPUT EXCFILE.
+           OPEN INPUT TOLFILE.
+           READ TOLFILE INTO TOL-REC
+              AT END
+              MOVE 'Y' TO TOL-EOF.
+           IF TOL-EOF = 'N'
+              MOVE TOL-MIN-SIDE TO MIN-SIDE-TOL
+              MOVE TOL-MAX-SIDE TO MAX-SIDE-TOL
+           END-IF.
+           CLOSE TOLFILE.
            MOVE 'N' TO OUT-OF-RECS.
+           OPEN INPUT DRVFILE.
+           MOVE 'N' TO DRV-EOF.
+           PERFORM RESTART-PARA.
+       RESTART-PARA.
+           MOVE 'N' TO CHK-FOUND.
+           OPEN INPUT CHKFILE.
+           IF CHK-STATUS = '00'
+              READ CHKFILE INTO CHK-REC
+                 AT END
+                 MOVE 'N' TO CHK-FOUND
+                 NOT AT END
+                 MOVE 'Y' TO CHK-FOUND
+              END-READ
+           END-IF.
+           CLOSE CHKFILE.
+           IF CHK-FOUND = 'Y'
+              MOVE CHK-RECS-DONE TO RECS-DONE
+              MOVE CHK-RECS-DONE TO RECS-TO-SKIP
+              MOVE CHK-SRC-COUNT TO SRC-COUNT
+              MOVE CHK-SRC-COUNT TO SRC-COUNT-AT-RESTART
+              PERFORM RESTORE-CNTR-PARA
+                 VARYING TX FROM 1 BY 1 UNTIL TX > 8
+              PERFORM RESTORE-SRC-PARA
+                 VARYING SX FROM 1 BY 1 UNTIL SX > 20
+           END-IF.
+       RESTORE-CNTR-PARA.
+           MOVE CHK-N-CNTR (TX) TO N-CNTR (TX).
+       RESTORE-SRC-PARA.
+           MOVE CHK-SRC-ENTRY (SX) TO SRC-ENTRY (SX).
+       PROCESS-SOURCE.
+           READ DRVFILE INTO DRV-REC
+              AT END
+              MOVE 'Y' TO DRV-EOF.
+           IF DRV-EOF = 'N'
+              ADD 1 TO SRC-POSITION
+              MOVE 'N' TO SRC-SKIPPED
+              IF SRC-POSITION > SRC-COUNT-AT-RESTART
+                 IF SRC-COUNT >= 20
+                    DISPLAY 'SOURCE TABLE FULL - DROPPED: ' DRV-REC
+                    MOVE 'Y' TO SRC-SKIPPED
+                 ELSE
+                    ADD 1 TO SRC-COUNT
+                    SET SX TO SRC-COUNT
+                    MOVE DRV-REC TO SRC-NAME (SX)
+                    MOVE ZERO TO SRC-CNTR (SX, 1) SRC-CNTR (SX, 2)
+                                 SRC-CNTR (SX, 3) SRC-CNTR (SX, 4)
+                                 SRC-CNTR (SX, 5) SRC-CNTR (SX, 6)
+                                 SRC-CNTR (SX, 7)
+                                 SRC-CNTR (SX, 8)
+                 END-IF
+              ELSE
+                 SET SX TO SRC-POSITION
+              END-IF
+              IF SRC-SKIPPED = 'N'
+                 MOVE DRV-REC TO DYN-INFILE-NAME
+                 OPEN INPUT INFILE
+                 MOVE 'N' TO OUT-OF-RECS
+                 IF RECS-TO-SKIP NOT = ZERO
+                    PERFORM SKIP-PARA
+                       UNTIL RECS-TO-SKIP = ZERO OR OUT-OF-RECS = 'Y'
+                 END-IF
+                 PERFORM ANALYZE-NEXT-REC
+                    UNTIL OUT-OF-RECS = 'Y'
+                 CLOSE INFILE
+              END-IF
+           END-IF.
+       SKIP-PARA.
+           READ INFILE INTO SKIP-REC
+              AT END
+              MOVE 'Y' TO OUT-OF-RECS.
+           IF OUT-OF-RECS = 'N'
+              SUBTRACT 1 FROM RECS-TO-SKIP
+           END-IF.
        ANALYZE-NEXT-REC.
            READ INFILE INTO WORK-REC
               AT END
@@ -49,8 +190,38 @@
            IF OUT-OF-RECS = 'N'
               MOVE ZERO TO TRIANGLE-TYPE
               CALL 'TRITST' USING WORK-REC TRIANGLE-TYPE
+                                  MIN-SIDE-TOL MAX-SIDE-TOL
+              IF TRIANGLE-TYPE < 1 OR TRIANGLE-TYPE > 8
+                 MOVE 4 TO TRIANGLE-TYPE
+              END-IF
               SET TX TO TRIANGLE-TYPE
-              ADD 1 TO N-CNTR (TX).
+              ADD 1 TO N-CNTR (TX)
+              ADD 1 TO SRC-CNTR (SX, TRIANGLE-TYPE)
+              IF TRIANGLE-TYPE = 4
+                 WRITE EXC-REC FROM WORK-REC
+              END-IF
+              ADD 1 TO RECS-DONE
+              ADD 1 TO RECS-SINCE-CHECKPOINT
+              IF RECS-SINCE-CHECKPOINT >= CHK-CHECKPOINT-EVERY
+                 PERFORM WRITE-CHECKPOINT
+              END-IF.
+       WRITE-CHECKPOINT.
+           MOVE RECS-DONE TO CHK-RECS-DONE.
+           PERFORM SAVE-CNTR-PARA
+              VARYING TX FROM 1 BY 1 UNTIL TX > 8.
+           MOVE SRC-COUNT TO CHK-SRC-COUNT.
+           PERFORM SAVE-SRC-PARA
+              VARYING SX FROM 1 BY 1 UNTIL SX > 20.
+           OPEN OUTPUT CHKFILE.
+           WRITE CHK-REC.
+           CLOSE CHKFILE.
+           MOVE ZERO TO RECS-SINCE-CHECKPOINT.
+       SAVE-CNTR-PARA.
+           MOVE N-CNTR (TX) TO CHK-N-CNTR (TX).
+       SAVE-SRC-PARA.
+           MOVE SRC-ENTRY (SX) TO CHK-SRC-ENTRY (SX).
        ENDING-PARA.
-           CLOSE INFILE.
-           CALL 'TRIRPT' USING NAME-N-CNTR-TABLE.
\ No newline at end of file
+           CLOSE DRVFILE.
+           CLOSE EXCFILE.
+           CALL 'TRIRPT' USING NAME-N-CNTR-TABLE SRC-COUNT SRC-TABLE
+                               RECS-DONE.
\ No newline at end of file
