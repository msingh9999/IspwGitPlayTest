@@ -0,0 +1,242 @@
+000100 IDENTIFICATION DIVISION.                                         PAYRCN01
+000200 PROGRAM-ID.        PAYRCN01.                                     PAYRCN01
+000300 AUTHOR.            PAYROLL SYSTEMS GROUP.                        PAYRCN01
+000400 INSTALLATION.      HOME OFFICE DATA CENTER.                      PAYRCN01
+000500 DATE-WRITTEN.      AUGUST 9, 2026.                               PAYRCN01
+000600 DATE-COMPILED.                                                   PAYRCN01
+000700***************************************************************** PAYRCN01
+000800*                   MODIFICATION  LOG                             PAYRCN01
+000900*                                                                 PAYRCN01
+001000*  DATE      PROGRAMMER  CHANGES                                  PAYRCN01
+001100*  --------  ----------  -----------------------------------      PAYRCN01
+001200*  26/08/09  MAINT       NEW PROGRAM                              PAYRCN01
+001300***************************************************************** PAYRCN01
+001400*                                                                 PAYRCN01
+001500*  THIS PROGRAM READS A PAYROLL EXTRACT INTO HOLDTB'S             PAYRCN01
+001600*  HOLD-TABLE (GROUPED BY REGION IN THE ORDER THE EXTRACT         PAYRCN01
+001700*  PRESENTS THEM) AND PRINTS A RECONCILIATION REPORT              PAYRCN01
+001800*  LISTING EVERY HOLD-LINE ENTRY WHOSE HOLD-TOTAL DOES NOT        PAYRCN01
+001900*  EQUAL HOLD-WAGES + HOLD-OT + HOLD-COMM.                        PAYRCN01
+002000*                                                                 PAYRCN01
+002100 ENVIRONMENT DIVISION.                                            PAYRCN01
+002200 CONFIGURATION SECTION.                                           PAYRCN01
+002300 SOURCE-COMPUTER.   IBM-370.                                      PAYRCN01
+002400 OBJECT-COMPUTER.   IBM-370.                                      PAYRCN01
+002500 INPUT-OUTPUT SECTION.                                            PAYRCN01
+002600 FILE-CONTROL.                                                    PAYRCN01
+002700     SELECT PAYIN-FILE  ASSIGN TO PAYIN                           PAYRCN01
+002800            ORGANIZATION IS SEQUENTIAL.                           PAYRCN01
+002900     SELECT RPT-FILE    ASSIGN TO PAYRPT                          PAYRCN01
+003000            ORGANIZATION IS SEQUENTIAL.                           PAYRCN01
+003100 DATA DIVISION.                                                   PAYRCN01
+003200 FILE SECTION.                                                    PAYRCN01
+003300 FD  PAYIN-FILE                                                   PAYRCN01
+003400     LABEL RECORDS STANDARD                                       PAYRCN01
+003500     BLOCK 00000 RECORDS                                          PAYRCN01
+003600     RECORDING F.                                                 PAYRCN01
+003700 01  PI-DETAIL-REC.                                               PAYRCN01
+003800     05  PI-NAME             PIC X(15).                           PAYRCN01
+003900     05  PI-REGION           PIC X(05).                           PAYRCN01
+004000     05  PI-TYPE             PIC X(01).                           PAYRCN01
+004100     05  PI-YEARS            PIC 9(02).                           PAYRCN01
+004200     05  PI-HIRE-DATE.                                            PAYRCN01
+004300         10  PI-HIRE-YY      PIC 9(02).                           PAYRCN01
+004400         10  PI-HIRE-MM      PIC 9(02).                           PAYRCN01
+004500         10  PI-HIRE-DD      PIC 9(02).                           PAYRCN01
+004600     05  PI-WAGES            PIC 9(05)V99.                        PAYRCN01
+004700     05  PI-OT               PIC 9(05)V99.                        PAYRCN01
+004800     05  PI-COMM             PIC 9(05)V99.                        PAYRCN01
+004900     05  PI-TOTAL            PIC 9(05)V99.                        PAYRCN01
+005000 FD  RPT-FILE                                                     PAYRCN01
+005100     LABEL RECORDS STANDARD                                       PAYRCN01
+005200     BLOCK 00000 RECORDS                                          PAYRCN01
+005300     RECORDING F.                                                 PAYRCN01
+005400 01  RPT-REC                 PIC X(80).                           PAYRCN01
+005500 WORKING-STORAGE SECTION.                                         PAYRCN01
+005600 COPY HOLDTB.                                                     PAYRCN01
+005700*                                                                 PAYRCN01
+005800 77  PAY-MAX-REGIONS          PIC 9(02) COMP VALUE 10.            PAYRCN01
+005900 77  PAY-MAX-LINES            PIC 9(02) COMP VALUE 50.            PAYRCN01
+006000 77  PAY-REG-NBR              PIC 9(02) COMP VALUE ZERO.          PAYRCN01
+006100 77  PAY-LINE-NBR             PIC 9(02) COMP VALUE ZERO.          PAYRCN01
+006200 77  PAY-REG-IX               PIC 9(02) COMP VALUE ZERO.          PAYRCN01
+006300 77  PAY-LINE-IX              PIC 9(02) COMP VALUE ZERO.          PAYRCN01
+006400 77  PAY-PRIOR-REGION         PIC X(05) VALUE SPACES.             PAYRCN01
+006500 01  PAY-LINE-COUNT-TABLE.                                        PAYRCN01
+006600     05  PAY-LINE-COUNT       PIC 9(02) COMP                      PAYRCN01
+006700                             OCCURS 10 TIMES VALUE ZERO.          PAYRCN01
+006800 77  PAY-EXPECTED-TOTAL       PIC 9(05)V99 VALUE ZERO.            PAYRCN01
+006900 77  PAY-DIFFERENCE           PIC S9(05)V99 VALUE ZERO.           PAYRCN01
+007000 77  PAY-CLEAN-COUNT          PIC 9(05) COMP-3 VALUE ZERO.        PAYRCN01
+007100 77  PAY-EXCEPTION-COUNT      PIC 9(05) COMP-3 VALUE ZERO.        PAYRCN01
+007200 77  PAY-EOF-SWITCH           PIC X(01) VALUE 'N'.                PAYRCN01
+007300     88  PAY-EOF                  VALUE 'Y'.                      PAYRCN01
+007400 77  PAY-TABLE-FULL-SWITCH    PIC X(01) VALUE 'N'.                PAYRCN01
+007500     88  PAY-TABLE-FULL           VALUE 'Y'.                      PAYRCN01
+007600*                                                                 PAYRCN01
+007700 01  RPT-HDR-LINE.                                                PAYRCN01
+007800     05  FILLER              PIC X(30) VALUE                      PAYRCN01
+007900         'PAYROLL RECONCILIATION REPORT'.                         PAYRCN01
+008000     05  FILLER              PIC X(50) VALUE SPACES.              PAYRCN01
+008100 01  RPT-COL-LINE.                                                PAYRCN01
+008200     05  FILLER              PIC X(15) VALUE 'NAME'.              PAYRCN01
+008300     05  FILLER              PIC X(08) VALUE 'REGION'.            PAYRCN01
+008400     05  FILLER              PIC X(11) VALUE 'WAGES'.             PAYRCN01
+008500     05  FILLER              PIC X(11) VALUE 'OT'.                PAYRCN01
+008600     05  FILLER              PIC X(11) VALUE 'COMM'.              PAYRCN01
+008700     05  FILLER              PIC X(11) VALUE 'EXPECTED'.          PAYRCN01
+008800     05  FILLER              PIC X(11) VALUE 'ACTUAL'.            PAYRCN01
+008900     05  FILLER              PIC X(02) VALUE SPACES.              PAYRCN01
+009000 01  RPT-DTL-LINE.                                                PAYRCN01
+009100     05  DTL-NAME            PIC X(15).                           PAYRCN01
+009200     05  DTL-REGION          PIC X(08).                           PAYRCN01
+009300     05  DTL-WAGES           PIC ZZZZ9.99.                        PAYRCN01
+009400     05  FILLER              PIC X(01) VALUE SPACE.               PAYRCN01
+009500     05  DTL-OT              PIC ZZZZ9.99.                        PAYRCN01
+009600     05  FILLER              PIC X(01) VALUE SPACE.               PAYRCN01
+009700     05  DTL-COMM            PIC ZZZZ9.99.                        PAYRCN01
+009800     05  FILLER              PIC X(01) VALUE SPACE.               PAYRCN01
+009900     05  DTL-EXPECTED        PIC ZZZZ9.99.                        PAYRCN01
+010000     05  FILLER              PIC X(01) VALUE SPACE.               PAYRCN01
+010100     05  DTL-ACTUAL          PIC ZZZZ9.99.                        PAYRCN01
+010200     05  FILLER              PIC X(01) VALUE SPACE.               PAYRCN01
+010300     05  DTL-DIFF            PIC -ZZZZ9.99.                       PAYRCN01
+010400 01  RPT-SUM-LINE.                                                PAYRCN01
+010500     05  FILLER              PIC X(20) VALUE                      PAYRCN01
+010600         'ENTRIES IN BALANCE  '.                                  PAYRCN01
+010700     05  SUM-CLEAN           PIC ZZZZ9.                           PAYRCN01
+010800     05  FILLER              PIC X(10) VALUE SPACES.              PAYRCN01
+010900     05  FILLER              PIC X(20) VALUE                      PAYRCN01
+011000         'OUT OF BALANCE      '.                                  PAYRCN01
+011100     05  SUM-EXCEPTION       PIC ZZZZ9.                           PAYRCN01
+011200     05  FILLER              PIC X(05) VALUE SPACES.              PAYRCN01
+011300 PROCEDURE DIVISION.                                              PAYRCN01
+011400***************************************************************** PAYRCN01
+011500* 0000-MAINLINE                                                   PAYRCN01
+011600***************************************************************** PAYRCN01
+011700 0000-MAINLINE.                                                   PAYRCN01
+011800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      PAYRCN01
+011900     PERFORM 2000-LOAD-HOLD-TABLE THRU 2000-EXIT.                 PAYRCN01
+012000     PERFORM 3000-VALIDATE-HOLD-TABLE THRU 3000-EXIT.             PAYRCN01
+012100     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        PAYRCN01
+012200     GO TO 9999-EXIT.                                             PAYRCN01
+012300***************************************************************** PAYRCN01
+012400* 1000-INITIALIZE - OPEN FILES AND PRINT REPORT HEADINGS          PAYRCN01
+012500***************************************************************** PAYRCN01
+012600 1000-INITIALIZE.                                                 PAYRCN01
+012700     OPEN INPUT PAYIN-FILE.                                       PAYRCN01
+012800     OPEN OUTPUT RPT-FILE.                                        PAYRCN01
+012900     WRITE RPT-REC FROM RPT-HDR-LINE.                             PAYRCN01
+013000     MOVE SPACES TO RPT-REC.                                      PAYRCN01
+013100     WRITE RPT-REC.                                               PAYRCN01
+013200     WRITE RPT-REC FROM RPT-COL-LINE.                             PAYRCN01
+013300 1000-EXIT.                                                       PAYRCN01
+013400     EXIT.                                                        PAYRCN01
+013500***************************************************************** PAYRCN01
+013600* 2000-LOAD-HOLD-TABLE - READ THE EXTRACT INTO HOLD-TABLE         PAYRCN01
+013700***************************************************************** PAYRCN01
+013800 2000-LOAD-HOLD-TABLE.                                            PAYRCN01
+013900     PERFORM 2100-READ-NEXT-RECORD THRU 2100-EXIT                 PAYRCN01
+014000         UNTIL PAY-EOF OR PAY-TABLE-FULL.                         PAYRCN01
+014100 2000-EXIT.                                                       PAYRCN01
+014200     EXIT.                                                        PAYRCN01
+014300 2100-READ-NEXT-RECORD.                                           PAYRCN01
+014400     READ PAYIN-FILE                                              PAYRCN01
+014500         AT END                                                   PAYRCN01
+014600            SET PAY-EOF TO TRUE                                   PAYRCN01
+014700            GO TO 2100-EXIT                                       PAYRCN01
+014800     END-READ.                                                    PAYRCN01
+014900     PERFORM 2200-STORE-RECORD THRU 2200-EXIT.                    PAYRCN01
+015000 2100-EXIT.                                                       PAYRCN01
+015100     EXIT.                                                        PAYRCN01
+015200 2200-STORE-RECORD.                                               PAYRCN01
+015300     IF PI-REGION NOT = PAY-PRIOR-REGION                          PAYRCN01
+015400        ADD 1 TO PAY-REG-NBR                                      PAYRCN01
+015500        MOVE ZERO TO PAY-LINE-NBR                                 PAYRCN01
+015600        MOVE PI-REGION TO PAY-PRIOR-REGION                        PAYRCN01
+015700      END-IF.                                                      PAYRCN01
+015800     IF PAY-REG-NBR > PAY-MAX-REGIONS                             PAYRCN01
+015900        SET PAY-TABLE-FULL TO TRUE                                PAYRCN01
+016000        GO TO 2200-EXIT                                           PAYRCN01
+016100      END-IF.                                                      PAYRCN01
+016200     ADD 1 TO PAY-LINE-NBR.                                       PAYRCN01
+016300     IF PAY-LINE-NBR > PAY-MAX-LINES                              PAYRCN01
+016400        SET PAY-TABLE-FULL TO TRUE                                PAYRCN01
+016500        GO TO 2200-EXIT                                           PAYRCN01
+016600      END-IF.                                                      PAYRCN01
+016700     MOVE PI-NAME     TO HOLD-NAME   (PAY-REG-NBR PAY-LINE-NBR).  PAYRCN01
+016800     MOVE PI-REGION   TO HOLD-REGION (PAY-REG-NBR PAY-LINE-NBR).  PAYRCN01
+016900     MOVE PI-TYPE     TO HOLD-TYPE   (PAY-REG-NBR PAY-LINE-NBR).  PAYRCN01
+017000     MOVE PI-YEARS    TO HOLD-YEARS  (PAY-REG-NBR PAY-LINE-NBR).  PAYRCN01
+017100     MOVE PI-HIRE-YY  TO HOLD-HIRE-YY (PAY-REG-NBR PAY-LINE-NBR). PAYRCN01
+017200     MOVE PI-HIRE-MM  TO HOLD-HIRE-MM (PAY-REG-NBR PAY-LINE-NBR). PAYRCN01
+017300     MOVE PI-HIRE-DD  TO HOLD-HIRE-DD (PAY-REG-NBR PAY-LINE-NBR). PAYRCN01
+017400     MOVE PI-WAGES    TO HOLD-WAGES  (PAY-REG-NBR PAY-LINE-NBR).  PAYRCN01
+017500     MOVE PI-OT       TO HOLD-OT     (PAY-REG-NBR PAY-LINE-NBR).  PAYRCN01
+017600     MOVE PI-COMM     TO HOLD-COMM   (PAY-REG-NBR PAY-LINE-NBR).  PAYRCN01
+017700     MOVE PI-TOTAL    TO HOLD-TOTAL  (PAY-REG-NBR PAY-LINE-NBR).  PAYRCN01
+017800     MOVE PAY-LINE-NBR TO PAY-LINE-COUNT (PAY-REG-NBR).           PAYRCN01
+017900 2200-EXIT.                                                       PAYRCN01
+018000     EXIT.                                                        PAYRCN01
+018100***************************************************************** PAYRCN01
+018200* 3000-VALIDATE-HOLD-TABLE - FOOT EVERY LOADED HOLD-LINE          PAYRCN01
+018300***************************************************************** PAYRCN01
+018400 3000-VALIDATE-HOLD-TABLE.                                        PAYRCN01
+018500     PERFORM 3100-VALIDATE-REGION THRU 3100-EXIT                  PAYRCN01
+018600         VARYING PAY-REG-IX FROM 1 BY 1                           PAYRCN01
+018700         UNTIL PAY-REG-IX > PAY-REG-NBR.                          PAYRCN01
+018800 3000-EXIT.                                                       PAYRCN01
+018900     EXIT.                                                        PAYRCN01
+019000 3100-VALIDATE-REGION.                                            PAYRCN01
+019100     PERFORM 3200-VALIDATE-LINE THRU 3200-EXIT                    PAYRCN01
+019200         VARYING PAY-LINE-IX FROM 1 BY 1                          PAYRCN01
+019300         UNTIL PAY-LINE-IX > PAY-LINE-COUNT (PAY-REG-IX).         PAYRCN01
+019400 3100-EXIT.                                                       PAYRCN01
+019500     EXIT.                                                        PAYRCN01
+019600 3200-VALIDATE-LINE.                                              PAYRCN01
+019700     COMPUTE PAY-EXPECTED-TOTAL =                                 PAYRCN01
+019800         HOLD-WAGES (PAY-REG-IX PAY-LINE-IX) +                    PAYRCN01
+019900         HOLD-OT    (PAY-REG-IX PAY-LINE-IX) +                    PAYRCN01
+020000         HOLD-COMM  (PAY-REG-IX PAY-LINE-IX).                     PAYRCN01
+020100     IF PAY-EXPECTED-TOTAL = HOLD-TOTAL (PAY-REG-IX PAY-LINE-IX)  PAYRCN01
+020200        ADD 1 TO PAY-CLEAN-COUNT                                  PAYRCN01
+020300        GO TO 3200-EXIT                                           PAYRCN01
+020400      END-IF.                                                      PAYRCN01
+020500     COMPUTE PAY-DIFFERENCE =                                     PAYRCN01
+020600         HOLD-TOTAL (PAY-REG-IX PAY-LINE-IX) - PAY-EXPECTED-TOTAL.PAYRCN01
+020700     PERFORM 3300-WRITE-EXCEPTION THRU 3300-EXIT.                 PAYRCN01
+020800 3200-EXIT.                                                       PAYRCN01
+020900     EXIT.                                                        PAYRCN01
+021000 3300-WRITE-EXCEPTION.                                            PAYRCN01
+021100     MOVE SPACES TO RPT-DTL-LINE.                                 PAYRCN01
+021200     MOVE HOLD-NAME   (PAY-REG-IX PAY-LINE-IX) TO DTL-NAME.       PAYRCN01
+021300     MOVE HOLD-REGION (PAY-REG-IX PAY-LINE-IX) TO DTL-REGION.     PAYRCN01
+021400     MOVE HOLD-WAGES  (PAY-REG-IX PAY-LINE-IX) TO DTL-WAGES.      PAYRCN01
+021500     MOVE HOLD-OT     (PAY-REG-IX PAY-LINE-IX) TO DTL-OT.         PAYRCN01
+021600     MOVE HOLD-COMM   (PAY-REG-IX PAY-LINE-IX) TO DTL-COMM.       PAYRCN01
+021700     MOVE PAY-EXPECTED-TOTAL TO DTL-EXPECTED.                     PAYRCN01
+021800     MOVE HOLD-TOTAL (PAY-REG-IX PAY-LINE-IX) TO DTL-ACTUAL.      PAYRCN01
+021900     MOVE PAY-DIFFERENCE TO DTL-DIFF.                             PAYRCN01
+022000     WRITE RPT-REC FROM RPT-DTL-LINE.                             PAYRCN01
+022100     ADD 1 TO PAY-EXCEPTION-COUNT.                                PAYRCN01
+022200 3300-EXIT.                                                       PAYRCN01
+022300     EXIT.                                                        PAYRCN01
+022400***************************************************************** PAYRCN01
+022500* 8000-FINALIZE - PRINT THE SUMMARY LINE AND CLOSE UP             PAYRCN01
+022600***************************************************************** PAYRCN01
+022700 8000-FINALIZE.                                                   PAYRCN01
+022800     MOVE SPACES TO RPT-REC.                                      PAYRCN01
+022900     WRITE RPT-REC.                                               PAYRCN01
+023000     MOVE SPACES TO RPT-SUM-LINE.                                 PAYRCN01
+023100     MOVE PAY-CLEAN-COUNT TO SUM-CLEAN.                           PAYRCN01
+023200     MOVE PAY-EXCEPTION-COUNT TO SUM-EXCEPTION.                   PAYRCN01
+023300     WRITE RPT-REC FROM RPT-SUM-LINE.                             PAYRCN01
+023320     IF PAY-TABLE-FULL                                             PAYRCN01
+023330       DISPLAY 'EXTRACT TRUNCATED - TABLE CAPACITY EXCEEDED'      PAYRCN01
+023340     END-IF.                                                       PAYRCN01
+023400     CLOSE PAYIN-FILE.                                            PAYRCN01
+023500     CLOSE RPT-FILE.                                              PAYRCN01
+023600 8000-EXIT.                                                       PAYRCN01
+023700     EXIT.                                                        PAYRCN01
+023800 9999-EXIT.                                                       PAYRCN01
+023900     GOBACK.                                                      PAYRCN01
