@@ -4,24 +4,118 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTFILE  ASSIGN TO UT-S-OUTFILE.
+           SELECT EXCFILE  ASSIGN TO UT-S-EXCFILE.
+           SELECT CSVFILE  ASSIGN TO UT-S-CSVFILE.
+           SELECT HISTFILE ASSIGN TO UT-S-HISTFILE
+               FILE STATUS IS HIST-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  OUTFILE
            LABEL RECORDS STANDARD
            BLOCK CONTAINS 0 RECORDS.
        01  OUT-REC                 PIC X(80).
+       FD  CSVFILE
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  CSV-REC                 PIC X(40).
+       FD  EXCFILE
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXC-REC                 PIC X(12).
+       FD  HISTFILE
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  HIST-REC                PIC X(86).
        WORKING-STORAGE SECTION.
-       01  HDR-LINE                PIC X(80)  VALUE
+       01  HIST-STATUS              PIC XX.
+       01  RUN-DATE-TIME.
+           05  RUN-DATE.
+               10  RUN-YY          PIC 99.
+               10  RUN-MM          PIC 99.
+               10  RUN-DD          PIC 99.
+           05  RUN-TIME            PIC 9(08).
+       01  HIST-LINE.
+           05  FILLER               PIC XX     VALUE '20'.
+           05  HIST-YY              PIC 99.
+           05  FILLER               PIC X       VALUE '/'.
+           05  HIST-MM              PIC 99.
+           05  FILLER               PIC X       VALUE '/'.
+           05  HIST-DD              PIC 99.
+           05  FILLER               PIC X       VALUE SPACE.
+           05  HIST-TIME            PIC 9(08).
+           05  FILLER               PIC X       VALUE SPACE.
+           05  HIST-CNTR            PIC ZZZ9  OCCURS 8 TIMES.
+           05  FILLER               PIC X(34)  VALUE SPACE.
+       01  EXC-EOF                 PIC X       VALUE 'N'.
+       01  EXC-DTL-LINE.
+           05 FILLER               PIC X(10)  VALUE SPACE.
+           05 EXC-DTL-DATA         PIC X(12).
+           05 FILLER               PIC X(58)  VALUE SPACE.
+       01  EXC-HDR-LINE            PIC X(80)  VALUE
+                                        'REJECTED TRIANGLE RECORDS'.
+       01  HDR-LINE.
+           05 FILLER               PIC X(24)  VALUE
                                         '*** TRIANGLE REPORT ***'.
+           05 FILLER               PIC X(08)  VALUE ' RUN ON '.
+           05 HDR-YY               PIC 99.
+           05 FILLER               PIC X       VALUE '/'.
+           05 HDR-MM               PIC 99.
+           05 FILLER               PIC X       VALUE '/'.
+           05 HDR-DD               PIC 99.
+           05 FILLER               PIC X(03)  VALUE SPACE.
+           05 HDR-TIME             PIC 9(08).
+           05 FILLER               PIC X(29)  VALUE SPACE.
        01  DTL-LINE.
            05 FILLER               PIC X(10)  VALUE 'NUMBER OF '.
            05 DTL-TITLE            PIC X(21).
            05 FILLER               PIC X(05)  VALUE SPACE.
            05 DTL-CNTR             PIC Z(05).
-           05 FILLER               PIC X(39)  VALUE SPACE.
+           05 FILLER               PIC X(03)  VALUE SPACE.
+           05 DTL-PCT              PIC ZZ9.99.
+           05 FILLER               PIC X       VALUE '%'.
+           05 FILLER               PIC X(27)  VALUE SPACE.
+
+       01  TOTAL-RECS              PIC 9(05)  VALUE ZERO.
+       01  PCT-WORK                PIC 9(03)V9999.
 
        01  BLANK-LINE              PIC X(80)  VALUE SPACE.
 
+       01  CSV-LINE                PIC X(40).
+       01  CSV-NAME-LEN            PIC 9(02).
+
+       01  SRC-HDR-LINE            PIC X(80)  VALUE
+                                        'RECORDS BY SOURCE'.
+       01  SRC-DTL-LINE.
+           05 FILLER               PIC X(10)  VALUE SPACE.
+           05 SRC-DTL-NAME         PIC X(08).
+           05 FILLER               PIC X(05)  VALUE SPACE.
+           05 SRC-DTL-CNTR         PIC Z(05).
+           05 FILLER               PIC X(52)  VALUE SPACE.
+       01  SRC-DTL-TOTAL           PIC 9(05)  VALUE ZERO.
+
+       01  SORT-IX                  PIC 9(02).
+       01  SORT-OUTER-IX             PIC 9(02).
+       01  SORT-INNER-IX             PIC 9(02).
+       01  SORT-LIMIT                PIC 9(02).
+       01  SORT-TEMP-NAME            PIC X(21).
+       01  SORT-TEMP-CNTR            PIC 9(04).
+       01  SORT-NAME-CNTR-TABLE.
+           05  SORT-ENTRY           OCCURS 8 TIMES.
+               10  SORT-NAME        PIC X(21).
+               10  SORT-CNTR        PIC 9(04).
+
+       01  RECON-LINE.
+           05 FILLER               PIC X(16)  VALUE
+                                        'RECONCILIATION: '.
+           05 FILLER               PIC X(12)  VALUE 'INPUT COUNT '.
+           05 RECON-INPUT-CNTR     PIC Z(08).
+           05 FILLER               PIC X(03)  VALUE SPACE.
+           05 FILLER               PIC X(15)  VALUE 'CATEGORY TOTAL '.
+           05 RECON-CAT-CNTR       PIC Z(08).
+           05 FILLER               PIC X(03)  VALUE SPACE.
+           05 RECON-RESULT         PIC X(08).
+           05 FILLER               PIC X(07)  VALUE SPACE.
+
        01  FIELD-A                 PIC 9(01)  VALUE 0.
        01  FIELD-B                 PIC 9(01)  VALUE 0.
        01  FIELD-C                 PIC 9(01)  VALUE 0.
@@ -35,29 +129,159 @@
 
        LINKAGE SECTION.
        01  TABLE-OF-NAMES-N-CNTRS.
-           05  N-N-C               OCCURS 4 TIMES
+           05  N-N-C               OCCURS 8 TIMES
                                    INDEXED BY TX.
               10  T-NAME           PIC X(21).
               10  T-CNTR           PIC 9(04).
-       PROCEDURE DIVISION USING TABLE-OF-NAMES-N-CNTRS.
+       01  SRC-COUNT-PARM           PIC 9(04).
+       01  SRC-TABLE-PARM.
+           05  SRC-ENTRY-PARM      OCCURS 20 TIMES
+                                   INDEXED BY SX.
+               10  SRC-NAME-PARM   PIC X(08).
+               10  SRC-CNTR-PARM   PIC 9(04) OCCURS 8 TIMES.
+       01  RECS-DONE-PARM           PIC 9(09).
+       PROCEDURE DIVISION USING TABLE-OF-NAMES-N-CNTRS
+                                SRC-COUNT-PARM
+                                SRC-TABLE-PARM
+                                RECS-DONE-PARM.
+           ACCEPT RUN-DATE FROM DATE.
+           ACCEPT RUN-TIME FROM TIME.
+           MOVE RUN-YY TO HDR-YY.
+           MOVE RUN-MM TO HDR-MM.
+           MOVE RUN-DD TO HDR-DD.
+           MOVE RUN-TIME TO HDR-TIME.
            OPEN OUTPUT OUTFILE.
+           OPEN OUTPUT CSVFILE.
            WRITE OUT-REC FROM HDR-LINE.
            WRITE OUT-REC FROM BLANK-LINE.
            PERFORM MOVE-FIELDS.
+           ADD T-CNTR (1) T-CNTR (2) T-CNTR (3) T-CNTR (4) T-CNTR (5)
+               T-CNTR (6) T-CNTR (7) T-CNTR (8)
+               GIVING TOTAL-RECS.
+           PERFORM COPY-TO-SORT-TABLE
+                   VARYING SORT-IX FROM 1 BY 1
+                   UNTIL SORT-IX > 8.
+           PERFORM SORT-OUTER-LOOP
+                   VARYING SORT-OUTER-IX FROM 1 BY 1
+                   UNTIL SORT-OUTER-IX > 7.
            PERFORM WRITE-DTLS
                    VARYING TX FROM 1 BY 1
-                   UNTIL TX > 4.
+                   UNTIL TX > 8.
+           PERFORM WRITE-CSV-DTL
+                   VARYING TX FROM 1 BY 1
+                   UNTIL TX > 8.
            WRITE OUT-REC FROM BLANK-LINE.
-           ADD T-CNTR (1) T-CNTR (2) T-CNTR (3) T-CNTR (4)
-               GIVING DTL-CNTR.
+           MOVE TOTAL-RECS TO DTL-CNTR.
+           MOVE 100.00 TO DTL-PCT.
            MOVE 'INPUT RECORDS' TO DTL-TITLE.
            WRITE OUT-REC FROM DTL-LINE.
+           PERFORM WRITE-RECONCILIATION.
+           PERFORM WRITE-EXC-SECTION.
+           IF SRC-COUNT-PARM > 1
+              PERFORM WRITE-SRC-SECTION
+           END-IF.
+           PERFORM WRITE-HISTORY.
            CLOSE OUTFILE.
+           CLOSE CSVFILE.
            GOBACK.
+       COPY-TO-SORT-TABLE.
+           MOVE T-NAME (SORT-IX) TO SORT-NAME (SORT-IX).
+           MOVE T-CNTR (SORT-IX) TO SORT-CNTR (SORT-IX).
+       SORT-OUTER-LOOP.
+           COMPUTE SORT-LIMIT = 8 - SORT-OUTER-IX.
+           PERFORM SORT-INNER-LOOP
+                   VARYING SORT-INNER-IX FROM 1 BY 1
+                   UNTIL SORT-INNER-IX > SORT-LIMIT.
+       SORT-INNER-LOOP.
+           IF SORT-CNTR (SORT-INNER-IX) < SORT-CNTR (SORT-INNER-IX + 1)
+              MOVE SORT-NAME (SORT-INNER-IX)     TO SORT-TEMP-NAME
+              MOVE SORT-CNTR (SORT-INNER-IX)     TO SORT-TEMP-CNTR
+              MOVE SORT-NAME (SORT-INNER-IX + 1)
+                                          TO SORT-NAME (SORT-INNER-IX)
+              MOVE SORT-CNTR (SORT-INNER-IX + 1)
+                                          TO SORT-CNTR (SORT-INNER-IX)
+              MOVE SORT-TEMP-NAME TO SORT-NAME (SORT-INNER-IX + 1)
+              MOVE SORT-TEMP-CNTR TO SORT-CNTR (SORT-INNER-IX + 1)
+           END-IF.
        WRITE-DTLS.
-           MOVE T-NAME (TX) TO DTL-TITLE.
-           MOVE T-CNTR (TX) TO DTL-CNTR.
-           WRITE OUT-REC FROM DTL-LINE.
+           MOVE SORT-NAME (TX) TO DTL-TITLE.
+           MOVE SORT-CNTR (TX) TO DTL-CNTR.
+           MOVE ZERO TO PCT-WORK.
+           IF TOTAL-RECS NOT = ZERO
+              COMPUTE PCT-WORK ROUNDED =
+                 (SORT-CNTR (TX) / TOTAL-RECS) * 100
+           END-IF.
+           MOVE PCT-WORK TO DTL-PCT.
+           IF SORT-CNTR (TX) NOT = ZERO
+              WRITE OUT-REC FROM DTL-LINE
+           END-IF.
+       WRITE-CSV-DTL.
+           MOVE SPACES TO CSV-LINE.
+           MOVE 21 TO CSV-NAME-LEN.
+           PERFORM TRIM-CSV-NAME-PARA
+               UNTIL CSV-NAME-LEN = 1
+                  OR T-NAME (TX) (CSV-NAME-LEN:1) NOT = SPACE.
+           STRING T-NAME (TX) (1:CSV-NAME-LEN)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  T-CNTR (TX)                   DELIMITED BY SIZE
+                  INTO CSV-LINE.
+           WRITE CSV-REC FROM CSV-LINE.
+       TRIM-CSV-NAME-PARA.
+           SUBTRACT 1 FROM CSV-NAME-LEN.
+       WRITE-RECONCILIATION.
+           MOVE RECS-DONE-PARM TO RECON-INPUT-CNTR.
+           MOVE TOTAL-RECS TO RECON-CAT-CNTR.
+           IF RECS-DONE-PARM = TOTAL-RECS
+              MOVE 'MATCH' TO RECON-RESULT
+           ELSE
+              MOVE 'MISMATCH' TO RECON-RESULT
+           END-IF.
+           WRITE OUT-REC FROM RECON-LINE.
+       WRITE-EXC-SECTION.
+           OPEN INPUT EXCFILE.
+           WRITE OUT-REC FROM BLANK-LINE.
+           WRITE OUT-REC FROM EXC-HDR-LINE.
+           PERFORM WRITE-EXC-DTL
+                   UNTIL EXC-EOF = 'Y'.
+           CLOSE EXCFILE.
+       WRITE-EXC-DTL.
+           READ EXCFILE INTO EXC-DTL-DATA
+              AT END
+              MOVE 'Y' TO EXC-EOF.
+           IF EXC-EOF = 'N'
+              WRITE OUT-REC FROM EXC-DTL-LINE
+           END-IF.
+       WRITE-SRC-SECTION.
+           WRITE OUT-REC FROM BLANK-LINE.
+           WRITE OUT-REC FROM SRC-HDR-LINE.
+           PERFORM WRITE-SRC-DTL
+                   VARYING SX FROM 1 BY 1
+                   UNTIL SX > SRC-COUNT-PARM.
+       WRITE-SRC-DTL.
+           MOVE SRC-NAME-PARM (SX) TO SRC-DTL-NAME.
+           ADD SRC-CNTR-PARM (SX, 1) SRC-CNTR-PARM (SX, 2)
+               SRC-CNTR-PARM (SX, 3) SRC-CNTR-PARM (SX, 4)
+               SRC-CNTR-PARM (SX, 5) SRC-CNTR-PARM (SX, 6)
+               SRC-CNTR-PARM (SX, 7)
+               SRC-CNTR-PARM (SX, 8)
+               GIVING SRC-DTL-TOTAL.
+           MOVE SRC-DTL-TOTAL TO SRC-DTL-CNTR.
+           WRITE OUT-REC FROM SRC-DTL-LINE.
+       WRITE-HISTORY.
+           MOVE RUN-YY TO HIST-YY.
+           MOVE RUN-MM TO HIST-MM.
+           MOVE RUN-DD TO HIST-DD.
+           MOVE RUN-TIME TO HIST-TIME.
+           PERFORM SAVE-HIST-CNTR-PARA
+                   VARYING TX FROM 1 BY 1 UNTIL TX > 8.
+           OPEN EXTEND HISTFILE.
+           IF HIST-STATUS = '05' OR '35'
+              OPEN OUTPUT HISTFILE
+           END-IF.
+           WRITE HIST-REC FROM HIST-LINE.
+           CLOSE HISTFILE.
+       SAVE-HIST-CNTR-PARA.
+           MOVE T-CNTR (TX) TO HIST-CNTR (TX).
        MOVE-FIELDS.
            MOVE FIELD-E TO FIELD-D.
            MOVE FIELD-D TO FIELD-C.
