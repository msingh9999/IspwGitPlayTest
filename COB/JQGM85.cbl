@@ -16,6 +16,14 @@
 001500      FILE STATUS IS                   1-QH01-STATUS              JQGM85
 001600                                       VSAM-STATUS                JQGM85
 001700      RECORD KEY  IS                     QH00-KQH01.              JQGM85
+001710      SELECT     EX-FICHIER    ASSIGN    TO  EXCQH.               JQGM85
+001720      SELECT     ERR-FICHIER   ASSIGN    TO  ERRQH                JQGM85
+001730      FILE STATUS IS                    1-ERR-STATUS.             JQGM85
+001740      SELECT     RC-FICHIER    ASSIGN    TO  RECQH.               JQGM85
+001750      SELECT     CK-FICHIER    ASSIGN    TO  CHKKA                JQGM85
+001760      FILE STATUS IS                    CK-STATUS.                JQGM85
+001770      SELECT     CX-FICHIER    ASSIGN    TO  CX.                  JQGM85
+001780      SELECT     GN-FICHIER    ASSIGN    TO  GENQH.               JQGM85
 001800 DATA DIVISION.                                                   JQGM85
 001900 FILE SECTION.                                                    JQGM85
 002000 FD                 KA-FICHIER                                    JQGM85
@@ -26,7 +34,8 @@
 002500      10            KA00-DCD1A  PICTURE  9(8).                    JQGM85
 002600      10            KA00-CPD1A  PICTURE  X(2).                    JQGM85
 002700      10            KA00-CCD1D  PICTURE  X.                       JQGM85
-002800      10            KA00-ZF058  PICTURE  X(58).                   JQGM85
+002750      10            KA00-CCANA  PICTURE  X(2).                    JQGM85
+002800      10            KA00-ZF056  PICTURE  X(56).                   JQGM85
 002900 FD                 QH-FICHIER.                                   JQGM85
 003000 01                 QH00.                                         JQGM85
 003100      10            QH00-KQH01.                                   JQGM85
@@ -48,12 +57,77 @@
 004700      10            QH00-ZEN1A  PICTURE  9(1).                    JQGM85
 004800      10            QH00-CCP1A  PICTURE  9(2).                    JQGM85
 004900      10            QH00-NCHSU  PICTURE  X(20).                   JQGM85
-005000      10            QH00-ZF017  PICTURE  X(17).                   JQGM85
+004950      10            QH00-CCANA  PICTURE  X(2).                    JQGM85
+005000      10            QH00-ZF015  PICTURE  X(15).                   JQGM85
+005010 FD                 EX-FICHIER                                    JQGM85
+005020      BLOCK              00000 RECORDS                            JQGM85
+005030      RECORDING  F.                                               JQGM85
+005040 01                 EX-REC.                                       JQGM85
+005050      10            EX-NCNCP    PICTURE  X(11).                   JQGM85
+005060      10            EX-DCD1A    PICTURE  9(8).                    JQGM85
+005070      10            EX-CPD1A    PICTURE  X(2).                    JQGM85
+005080      10            EX-REASON   PICTURE  X(30).                   JQGM85
+005082 FD                 ERR-FICHIER                                   JQGM85
+005083      BLOCK              00000 RECORDS                            JQGM85
+005084      RECORDING  F.                                               JQGM85
+005085 01                 ERR-REC.                                      JQGM85
+005086      10            ERR-DATOR   PICTURE  X(6).                    JQGM85
+005087      10            ERR-TIMCO.                                    JQGM85
+005087      15            ERR-TIMCOH  PICTURE  XX.                      JQGM85
+005087      15            ERR-TIMCOM  PICTURE  XX.                      JQGM85
+005087      15            ERR-TIMCOS  PICTURE  XX.                      JQGM85
+005088      10            ERR-NCNCP   PICTURE  X(11).                   JQGM85
+005089      10            ERR-DCD1A   PICTURE  9(8).                    JQGM85
+005090      10            ERR-CPD1A   PICTURE  X(2).                    JQGM85
+005091      10            ERR-1QH01-STATUS  PICTURE  X(2).              JQGM85
+005092      10            ERR-VSAM-STATUS.                              JQGM85
+005093      15            ERR-VSAM-RCODE   PICTURE  9(2).                JQGM85
+005094      15            ERR-VSAM-FCODE   PICTURE  9(1).                JQGM85
+005095      15            ERR-VSAM-FBCODE  PICTURE  9(3).                JQGM85
+005096 FD                 RC-FICHIER                                    JQGM85
+005097      BLOCK              00000 RECORDS                            JQGM85
+005098      RECORDING  F.                                               JQGM85
+005099 01                 RC-REC.                                       JQGM85
+005102      10            RC-LIBELLE  PICTURE  X(40).                   JQGM85
+005104      10            RC-COMPTEUR PICTURE  ZZZZZZZZ9.                JQGM85
+005106      10            FILLER      PICTURE  X(31).                   JQGM85
+005108 FD                 CK-FICHIER                                    JQGM85
+005110      BLOCK              00000 RECORDS                            JQGM85
+005112      RECORDING  F.                                               JQGM85
+005114 01                 CK-REC.                                       JQGM85
+005116      10            CK-NCNCP    PICTURE  X(11).                   JQGM85
+005118      10            CK-DCD1A    PICTURE  9(8).                    JQGM85
+005120 FD                 CX-FICHIER                                    JQGM85
+005122      BLOCK              00000 RECORDS                            JQGM85
+005124      RECORDING  F.                                               JQGM85
+005126 01                 CX00.                                         JQGM85
+005128      10            CX00-NCNCP  PICTURE  X(11).                   JQGM85
+005130      10            CX00-DCD1A  PICTURE  9(8).                    JQGM85
+005132      10            CX00-CPD1A  PICTURE  X(2).                    JQGM85
+005134      10            CX00-QANN   PICTURE  999.                     JQGM85
+005136      10            CX00-ZF056  PICTURE  X(56).                   JQGM85
+005140 FD                 GN-FICHIER                                    JQGM85
+005142      BLOCK              00000 RECORDS                            JQGM85
+005144      RECORDING  F.                                               JQGM85
+005146 01                 GN-REC.                                       JQGM85
+005148      10            GN-PROGR    PICTURE  X(6).                    JQGM85
+005150      10            GN-DATGN    PICTURE  X(8).                    JQGM85
+005152      10            GN-CODUTI   PICTURE  X(8).                    JQGM85
+005154      10            GN-RELEAS   PICTURE  X(7).                    JQGM85
+005156      10            GN-DATOR    PICTURE  X(6).                    JQGM85
+005158      10            GN-TIMCO.                                     JQGM85
+005159      15            GN-TIMCOH   PICTURE  XX.                      JQGM85
+005159      15            GN-TIMCOM   PICTURE  XX.                      JQGM85
+005159      15            GN-TIMCOS   PICTURE  XX.                      JQGM85
+005160      10            GN-KA-CPTENR  PICTURE  9(9).                  JQGM85
+005162      10            GN-WH-CPTENR  PICTURE  9(9).                  JQGM85
 005100 WORKING-STORAGE SECTION.                                         JQGM85
 005200 77          VERSION   PIC       X(24)                            7AB010
 005300                       VALUE     'V01*28*05*20*JQGM85  ***'.      7AB020
 005400 01               W-WH00-CFR    PIC X(1)                          7WH010
 005500                  VALUE ZERO.                                     7WH011
+005510 01                 EXC-REASON-TEXT  PICTURE  X(30).               JQGM85
+005520 01                 RC-STATUS-TEXT   PICTURE  X(40).               JQGM85
 005600 01                 WH00.                                         JQGM85
 005700    05              WH00-SUITE.                                   JQGM85
 005800      15       FILLER         PICTURE  X(00080).                  JQGM85
@@ -77,7 +151,8 @@
 007600      10            WH01-ZEN1A  PICTURE  9(1).                    JQGM85
 007700      10            WH01-CCP1A  PICTURE  9(2).                    JQGM85
 007800      10            WH01-NCHSU  PICTURE  X(20).                   JQGM85
-007900      10            WH01-ZF017  PICTURE  X(17).                   JQGM85
+007850      10            WH01-CCANA  PICTURE  X(2).                    JQGM85
+007900      10            WH01-ZF015  PICTURE  X(15).                   JQGM85
 008000 01                 WW00.                                         JQGM85
 008100      10            WW00-ZCSRT1 PICTURE  9(2)                     JQGM85
 008200                    VALUE                ZERO.                    JQGM85
@@ -116,6 +191,17 @@
 011500     10  DATOA  PICTURE XX.                                       JQGM85
 011600     10  DATOM  PICTURE XX.                                       JQGM85
 011700     10  DATOJ  PICTURE XX.                                       JQGM85
+011710 01  KA-DCD1A-EDIT.                                               JQGM85
+011720      05  KA-DCD1A-CC  PICTURE XX.                                JQGM85
+011730      05  KA-DCD1A-YY  PICTURE XX.                                JQGM85
+011740      05  KA-DCD1A-MM  PICTURE XX.                                JQGM85
+011750      05  KA-DCD1A-JJ  PICTURE XX.                                JQGM85
+011760 01  KA-DATE-INVALID  PICTURE X   VALUE 'N'.                      JQGM85
+011765 01  CX-DCD1A-EDIT.                                               JQGM85
+011766      05  CX-DCD1A-CC  PICTURE XX.                                JQGM85
+011767      05  CX-DCD1A-YY  PICTURE XX.                                JQGM85
+011768      05  CX-DCD1A-MM  PICTURE XX.                                JQGM85
+011769      05  CX-DCD1A-JJ  PICTURE XX.                                JQGM85
 011800 01  DAT6.                                                        JQGM85
 011900      10 DAT61.                                                   JQGM85
 012000      15 DAT619  PICTURE 99.                                      JQGM85
@@ -147,18 +233,32 @@
 014600 01   VARIABLES-CONDITIONNELLES.                                  JQGM85
 014700      05               FT.                                        JQGM85
 014800        10          KA-FT      PICTURE X VALUE '0'.               JQGM85
+014810 01                 CX-FT      PICTURE X VALUE '0'.                JQGM85
 014900 01   INDICES  COMPUTATIONAL  SYNC.                               JQGM85
 015000      05          TALLI   PICTURE S9(4) VALUE  ZERO.              JQGM85
 015100 01   COMPTEURS-FICHIERS       COMPUTATIONAL-3.                   JQGM85
 015200      05       5-KA00-CPTENR PICTURE S9(9) VALUE ZERO.            JQGM85
 015300      05       5-QH00-CPTENR PICTURE S9(9) VALUE ZERO.            JQGM85
 015400      05       5-WH00-CPTENR PICTURE S9(9) VALUE ZERO.            JQGM85
+015410      05       CK-CPTENR     PICTURE S9(9) VALUE ZERO.            JQGM85
+015420      05       CK-EVERY      PICTURE S9(9) VALUE 1000.            JQGM85
+015430      05       5-CX00-CPTENR PICTURE S9(9) VALUE ZERO.            JQGM85
+015435      05       5-CX00-MATCPT PICTURE S9(9) VALUE ZERO.            JQGM85
+015440      05       5-WH00-INSCPT PICTURE S9(9) VALUE ZERO.            JQGM85
+015450      05       5-WH00-UPDCPT PICTURE S9(9) VALUE ZERO.            JQGM85
+015455 01                 WH00-VIA-CX  PICTURE X VALUE 'N'.             JQGM85
 015500 01  ZONES-STATUS.                                                JQGM85
 015600      05   VSAM-STATUS.                                           JQGM85
 015700        10 VSAM-RCODE   PICTURE 9(2) COMP VALUE ZERO.             JQGM85
 015800        10 VSAM-FCODE   PICTURE 9(1) COMP VALUE ZERO.             JQGM85
 015900        10 VSAM-FBCODE  PICTURE 9(3) COMP VALUE ZERO.             JQGM85
 016000      05          1-QH01-STATUS PICTURE XX VALUE ZERO.            JQGM85
+016010 01                 1-ERR-STATUS PICTURE XX VALUE ZERO.            JQGM85
+016020 01                 CK-STATUS    PICTURE XX VALUE ZERO.            JQGM85
+016030 01                 CK-SKIPPING  PICTURE X  VALUE 'N'.             JQGM85
+016040 01                 CK-RESTART-KEY.                                JQGM85
+016050      05            RESTART-NCNCP  PICTURE  X(11).                JQGM85
+016060      05            RESTART-DCD1A  PICTURE  9(8).                 JQGM85
 016100 01   ZONES-UTILISATEUR PICTURE X.                                JQGM85
 016200 01                 SW44.                                         JQGM85
 016300      10            SW44-ZCSRT6 PICTURE  9(4)                     JQGM85
@@ -172,6 +272,7 @@
 017100 SECQH SECTION.                                                   JQGM85
 017200     USE AFTER ERROR PROCEDURE ON   QH-FICHIER.                   JQGM85
 017300 F0AQH. DISPLAY  'STATUS : QH     = '  1-QH01-STATUS.             JQGM85
+017350     PERFORM     F97ER THRU F97ER-FN.                             JQGM85
 017400 F0AQH-A. GO TO  F0A90.                                           JQGM85
 017500 F0AQH-FN. EXIT.                                                  JQGM85
 017600 F0A90.                                                           P000
@@ -200,12 +301,35 @@
 019900 F01.      EXIT.                                                  JQGM85
 020000 F01KA.    OPEN INPUT                    KA-FICHIER.              JQGM85
 020100 F01KA-FN. EXIT.                                                  JQGM85
+020110 F01ER.    OPEN EXTEND                    ERR-FICHIER.            JQGM85
+020120           IF        1-ERR-STATUS  =      '05'                    JQGM85
+020130             OR      1-ERR-STATUS  =      '35'                    JQGM85
+020140             OPEN OUTPUT                  ERR-FICHIER             JQGM85
+020150           END-IF.                                                JQGM85
+020160 F01ER-FN. EXIT.                                                  JQGM85
 020200 F01QH.    OPEN I-O                      QH-FICHIER.              JQGM85
 020300        IF        1-QH01-STATUS  NOT  = ZERO                      JQGM85
 020400             AND  1-QH01-STATUS  NOT  = '97'                      JQGM85
 020500        PERFORM    F0AQH                                          JQGM85
 020600        PERFORM    F0A90         THRU F0A90-FN.                   JQGM85
 020700 F01QH-FN. EXIT.                                                  JQGM85
+020710 F01EX.    OPEN OUTPUT                   EX-FICHIER.              JQGM85
+020720 F01EX-FN. EXIT.                                                  JQGM85
+020790 F01RC.    OPEN OUTPUT                   RC-FICHIER.              JQGM85
+020795 F01RC-FN. EXIT.                                                  JQGM85
+020796 F01CK.    OPEN INPUT                    CK-FICHIER.              JQGM85
+020797           IF        CK-STATUS  =        '00'                     JQGM85
+020798     READ        CK-FICHIER                                       JQGM85
+020799     MOVE        CK-NCNCP TO RESTART-NCNCP                        JQGM85
+020800     MOVE        CK-DCD1A TO RESTART-DCD1A                        JQGM85
+020801     MOVE        'Y' TO CK-SKIPPING                                JQGM85
+020802     END-IF                                                       JQGM85
+020803     CLOSE       CK-FICHIER.                                      JQGM85
+020804 F01CK-FN. EXIT.                                                  JQGM85
+020805 F01CX.    OPEN INPUT                    CX-FICHIER.              JQGM85
+020806 F01CX-FN. EXIT.                                                  JQGM85
+020807 F01GN.    OPEN OUTPUT                   GN-FICHIER.              JQGM85
+020808 F01GN-FN. EXIT.                                                  JQGM85
 020800 F01-FN.   EXIT.                                                  JQGM85
 020900 F03.           EXIT.                                             P000
 021000 F03-FN.   EXIT.                                                  P000
@@ -216,11 +340,30 @@
 021500 F05KA-10. READ     KA-FICHIER       AT END                       JQGM85
 021600           MOVE  1 TO                    KA-FT                    JQGM85
 021700           GO TO   F05KA-FN.                                      JQGM85
-021800           ADD 1 TO 5-KA00-CPTENR.                                JQGM85
+021810           IF        CK-SKIPPING  =      'Y'                      JQGM85
+021820           IF     (KA00-NCNCP  <  RESTART-NCNCP)                  JQGM85
+021830           OR     (KA00-NCNCP  =  RESTART-NCNCP                   JQGM85
+021840             AND   KA00-DCD1A  NOT >  RESTART-DCD1A)              JQGM85
+021850           GO TO  F9099-ITER-FN                                   JQGM85
+021860           ELSE                                                   JQGM85
+021870           MOVE   'N' TO CK-SKIPPING.                             JQGM85
+021880           ADD 1 TO 5-KA00-CPTENR.                                JQGM85
 021900 F05KA-FN. EXIT.                                                  JQGM85
-022000 F05-FN.   EXIT.                                                  JQGM85
+021910 F05CK.                                                           JQGM85
+021920     ADD         1 TO CK-CPTENR                                   JQGM85
+021930     IF          CK-CPTENR  NOT  <  CK-EVERY                      JQGM85
+021940     MOVE        KA00-NCNCP TO CK-NCNCP                           JQGM85
+021950     MOVE        KA00-DCD1A TO CK-DCD1A                           JQGM85
+021960     OPEN        OUTPUT CK-FICHIER                                JQGM85
+021970     WRITE       CK-REC                                           JQGM85
+021980     CLOSE       CK-FICHIER                                       JQGM85
+021990     MOVE        ZERO TO CK-CPTENR                                JQGM85
+022000     END-IF.                                                      JQGM85
+022010 F05CK-FN. EXIT.                                                  JQGM85
+022020 F05-FN.   EXIT.                                                  JQGM85
 022100 F20.      IF FT =            ALL '1'                             JQGM85
 022200           NEXT SENTENCE ELSE GO TO     F20-FN.                   JQGM85
+022210           GO TO       F07.                                       JQGM85
 022300 F20KA.                                                           P000
 022400     CLOSE          KA-FICHIER                                    P100
 022500     DISPLAY                      'FICHIER KA: NOMBRE ENREGISTREMEP500
@@ -231,6 +374,59 @@
 023000     DISPLAY                      'FICHIER QH: NOMBRE ENREGISTREMEP500
 023100-                'NTS TRAITES = ' 5-QH00-CPTENR.                  P510
 023200 F20QH-FN. EXIT.                                                  P510
+023205 F20CX.                                                           P000
+023206     CLOSE          CX-FICHIER                                    JQGM85
+023207     DISPLAY                      'FICHIER CX: NOMBRE ENREGISTREMEJQGM85
+023208-                'NTS TRAITES = ' 5-CX00-CPTENR.                  JQGM85
+023209 F20CX-FN. EXIT.                                                  JQGM85
+023210 F20EX.                                                           P000
+023220     CLOSE          EX-FICHIER.                                   JQGM85
+023230 F20EX-FN. EXIT.                                                  P510
+023240 F20ER.                                                           P000
+023250     CLOSE          ERR-FICHIER.                                  JQGM85
+023260 F20ER-FN. EXIT.                                                  P510
+023270 F20RC.                                                           P000
+023271     MOVE   'NOMBRE ENREGISTREMENTS KA LUS' TO RC-LIBELLE          JQGM85
+023272     MOVE   5-KA00-CPTENR TO RC-COMPTEUR                           JQGM85
+023273     WRITE  RC-REC                                                JQGM85
+023274     MOVE   'NOMBRE ENREGISTREMENTS QH TROUVES' TO RC-LIBELLE      JQGM85
+023275     MOVE   5-QH00-CPTENR TO RC-COMPTEUR                           JQGM85
+023276     WRITE  RC-REC                                                JQGM85
+023277     MOVE   'NOMBRE ENREGISTREMENTS WH TRAITES' TO RC-LIBELLE      JQGM85
+023278     MOVE   5-WH00-CPTENR TO RC-COMPTEUR                           JQGM85
+023279     WRITE  RC-REC                                                JQGM85
+023279     MOVE   'DONT COMMANDES NOUVELLES (INSERTIONS)' TO RC-LIBELLE JQGM85
+023279     MOVE   5-WH00-INSCPT TO RC-COMPTEUR                          JQGM85
+023280     WRITE  RC-REC                                                JQGM85
+023281     MOVE   'DONT COMMANDES MISES A JOUR' TO RC-LIBELLE           JQGM85
+023282     MOVE   5-WH00-UPDCPT TO RC-COMPTEUR                          JQGM85
+023283     WRITE  RC-REC                                                JQGM85
+023284     IF     5-KA00-CPTENR = 5-WH00-CPTENR                         JQGM85
+023281            MOVE 'RUN BALANCED - KA = WH' TO RC-STATUS-TEXT        JQGM85
+023282     ELSE                                                         JQGM85
+023283            MOVE 'RUN OUT OF BALANCE - KA NOT = WH' TO             JQGM85
+023284                 RC-STATUS-TEXT                                   JQGM85
+023285     END-IF                                                       JQGM85
+023286     MOVE   RC-STATUS-TEXT TO RC-LIBELLE                           JQGM85
+023287     MOVE   ZERO TO RC-COMPTEUR                                    JQGM85
+023288     WRITE  RC-REC                                                JQGM85
+023289     DISPLAY RC-STATUS-TEXT                                        JQGM85
+023290     CLOSE  RC-FICHIER.                                            JQGM85
+023295 F20RC-FN. EXIT.                                                  P510
+023296 F20GN.                                                           JQGM85
+023297     MOVE        PROGR TO GN-PROGR                                JQGM85
+023298     MOVE        DATGN TO GN-DATGN                                JQGM85
+023299     MOVE        CODUTI TO GN-CODUTI                              JQGM85
+023300     MOVE        RELEAS TO GN-RELEAS                              JQGM85
+023301     MOVE        DATOR TO GN-DATOR                                JQGM85
+023302     MOVE        TIMCOH TO GN-TIMCOH                              JQGM85
+023303     MOVE        TIMCOM TO GN-TIMCOM                              JQGM85
+023304     MOVE        TIMCOS TO GN-TIMCOS                              JQGM85
+023305     MOVE        5-KA00-CPTENR TO GN-KA-CPTENR                    JQGM85
+023306     MOVE        5-WH00-CPTENR TO GN-WH-CPTENR                    JQGM85
+023307     WRITE       GN-REC                                           JQGM85
+023308     CLOSE       GN-FICHIER.                                      JQGM85
+023309 F20GN-FN. EXIT.                                                  JQGM85
 023300 F2098.                                                           P000
 023400     DISPLAY     '--> FIN   DU PROGRAMME ' PROGR.                 P300
 023500 F2098-FN. EXIT.                                                  P300
@@ -239,24 +435,104 @@
 023800 F20-FN.   EXIT.                                                  JQGM85
 023900 F60.           EXIT.                                             P000
 024000 F60BB.                                                           P000
+024010     PERFORM     F60ED THRU F60ED-FN.                             JQGM85
+024020 F60BB-CHK.  IF   KA-DATE-INVALID  NOT  =  'Y'                    JQGM85
+024030             NEXT SENTENCE ELSE GO TO    F60BB-BADDATE.           JQGM85
 024100     MOVE        LOW-VALUE TO WH01-KQH01                          P100
 024200     MOVE        KA00-NCNCP TO WH01-NCNCP                         P120
 024300     MOVE        KA00-DCD1A TO WH01-DCD1A                         P140
 024400     MOVE        KA00-CPD1A TO WH01-CPD1A                         P160
 024500     PERFORM     F95WH THRU F95WH-FN.                             P180
+024510     GO TO       F60CB.                                           JQGM85
+024520 F60BB-BADDATE.                                                   JQGM85
+024530     MOVE        KA00-NCNCP TO WH01-NCNCP                         JQGM85
+024540     MOVE        KA00-DCD1A TO WH01-DCD1A                         JQGM85
+024550     MOVE        KA00-CPD1A TO WH01-CPD1A                         JQGM85
+024560     MOVE   'DATE COMMANDE INVALIDE OU FUTURE' TO                 JQGM85
+024565            EXC-REASON-TEXT                                       JQGM85
+024570     PERFORM     F96EX THRU F96EX-FN                              JQGM85
+024580     GO TO       F60BB-FN.                                        JQGM85
 024600 F60CB.    IF    W-WH00-CFR = N-1                                 P000
-024700           NEXT SENTENCE ELSE GO TO     F60CB-FN.                 P000
+024700           NEXT SENTENCE ELSE GO TO     F60CB-NOTFND.             P000
 024800     PERFORM     F91BB THRU F91BB-FN.                             P100
+024810     GO TO       F60CB-FN.                                        P100
+024820 F60CB-NOTFND.                                                    P100
+024830     PERFORM     F91IN THRU F91IN-FN.                             P100
 024900 F60CB-FN. EXIT.                                                  P100
 025000 F60BB-FN. EXIT.                                                  P100
 025100 F60-FN.   EXIT.                                                  P100
+025190 F9099-ITER.                                                      JQGM85
 025200 F9099-ITER-FN.  GO TO F05.                                       JQGM85
+026010*          NOTE *  DEBUT ITERATION ANNULATIONS/RETOURS CX  *.      JQGM85
+026020 F07.            EXIT.                                            JQGM85
+026030 F07CX.    IF       CX-FT       = '0'                             JQGM85
+026040           NEXT SENTENCE ELSE GO TO     F07CX-FN.                 JQGM85
+026050 F07CX-10. READ    CX-FICHIER       AT END                        JQGM85
+026060           MOVE  1 TO                    CX-FT                    JQGM85
+026070           GO TO   F07CX-FN.                                      JQGM85
+026080           ADD 1 TO 5-CX00-CPTENR.                                JQGM85
+026090 F07CX-FN. EXIT.                                                  JQGM85
+026100 F07-FN.   IF       CX-FT       = '0'                             JQGM85
+026110           NEXT SENTENCE ELSE GO TO     F20KA.                    JQGM85
+026120 F70.            EXIT.                                            JQGM85
+026130 F70CX.                                                           JQGM85
+026135     PERFORM     F70ED THRU F70ED-FN.                             JQGM85
+026140     MOVE        LOW-VALUE TO WH01-KQH01                          JQGM85
+026150     MOVE        CX00-NCNCP TO WH01-NCNCP                         JQGM85
+026160     MOVE        CX00-DCD1A TO WH01-DCD1A                         JQGM85
+026170     MOVE        CX00-CPD1A TO WH01-CPD1A                         JQGM85
+026175     MOVE        'Y' TO WH00-VIA-CX                               JQGM85
+026180     PERFORM     F95WH THRU F95WH-FN.                             JQGM85
+026185     MOVE        'N' TO WH00-VIA-CX                               JQGM85
+026190 F70CB.    IF    W-WH00-CFR = N-1                                 JQGM85
+026200           NEXT SENTENCE ELSE GO TO     F70CB-NOTFND.             JQGM85
+026210     PERFORM     F91CX THRU F91CX-FN.                             JQGM85
+026220     GO TO       F70CB-FN.                                        JQGM85
+026230 F70CB-NOTFND.                                                    JQGM85
+026240     MOVE   'COMMANDE INTROUVABLE POUR ANNULATION' TO             JQGM85
+026250            EXC-REASON-TEXT                                       JQGM85
+026260     PERFORM     F96EX THRU F96EX-FN.                             JQGM85
+026270 F70CB-FN. EXIT.                                                  JQGM85
+026280 F70-FN.   EXIT.                                                  JQGM85
+026290 F7099-ITER.     GO TO F07.                                       JQGM85
 025300 F91.           EXIT.                                             P000
 025400 F91BB.                                                           P000
 025500     MOVE        KA00-CCD1D TO WH01-CCD1D                         P100
-025600     MOVE        ZEROES TO WH01-QCD1B                             P120
-025700     PERFORM     F94WH THRU F94WH-FN.                             P140
+025510     MOVE        KA00-CCANA TO WH01-CCANA                         JQGM85
+025600     ADD         1 TO WH01-QCD1B                                  P120
+025700     PERFORM     F94WH THRU F94WH-FN                              JQGM85
+025710     IF          IK  =  ZERO                                      JQGM85
+025720     ADD         1 TO 5-WH00-UPDCPT.                               JQGM85
 025800 F91BB-FN. EXIT.                                                  P140
+025810 F91IN.                                                           P140
+025820     MOVE        KA00-CCD1D TO WH01-CCD1D                         P140
+025825     MOVE        KA00-CCANA TO WH01-CCANA                         JQGM85
+025830     MOVE        1 TO WH01-QCD1B                                  P140
+025831     MOVE        SPACE TO WH01-CCD1A                               JQGM85
+025832     MOVE        ZERO TO WH01-QEN1A                                JQGM85
+025833     MOVE        SPACE TO WH01-CCA1A                               JQGM85
+025834     MOVE        SPACE TO WH01-CEN1A                               JQGM85
+025835     MOVE        ZERO TO WH01-NEN1A                                JQGM85
+025836     MOVE        ZERO TO WH01-ZEN1A                                JQGM85
+025837     MOVE        ZERO TO WH01-CCP1A                                JQGM85
+025838     MOVE        SPACES TO WH01-NCHSU                              JQGM85
+025839     MOVE        SPACES TO WH01-ZF015                              JQGM85
+025840     PERFORM     F94QH THRU F94QH-FN                              JQGM85
+025845     IF          IK  =  ZERO                                      JQGM85
+025848     ADD         1 TO 5-WH00-INSCPT.                               JQGM85
+025850 F91IN-FN. EXIT.                                                  P140
+025860 F91CX.                                                           JQGM85
+025861     IF          CX00-QANN  >  WH01-QEN1A                         JQGM85
+025862         OR      CX00-QANN  >  WH01-QCD1B                         JQGM85
+025863     MOVE   'QUANTITE ANNULATION SUPERIEURE AU SOLDE' TO          JQGM85
+025864            EXC-REASON-TEXT                                       JQGM85
+025865     PERFORM     F96EX THRU F96EX-FN                              JQGM85
+025866     GO TO       F91CX-FN                                         JQGM85
+025867     END-IF.                                                      JQGM85
+025870     SUBTRACT     CX00-QANN FROM WH01-QEN1A                       JQGM85
+025880     SUBTRACT     CX00-QANN FROM WH01-QCD1B                       JQGM85
+025890     PERFORM      F94WH THRU F94WH-FN.                            JQGM85
+025895 F91CX-FN. EXIT.                                                  JQGM85
 025900 F91-FN.   EXIT.                                                  P140
 026000 F94.           EXIT.                                             P000
 026100 F94QH.                                                           P000
@@ -267,8 +543,12 @@
 026600           IF    IK = ZERO                                        P200
 026700     ADD         1 TO 5-WH00-CPTENR.                              P220
 026800           IF    IK NOT = ZERO                                    P300
-026900     PERFORM     F0AQH THRU F0AQH-FN                              P320
-027000     PERFORM     F0A90 THRU F0A90-FN.                             P340
+026805     IF          1-QH01-STATUS = '22'                             JQGM85
+026810     MOVE   'CLE DEJA EXISTANTE - QH INSERT' TO EXC-REASON-TEXT   JQGM85
+026815     PERFORM     F96EX THRU F96EX-FN                              JQGM85
+026818     ELSE                                                         JQGM85
+026820     PERFORM     F97ER THRU F97ER-FN                              JQGM85
+026825     END-IF.                                                      JQGM85
 027100 F94QH-FN. EXIT.                                                  P340
 027200 F94WH.                                                           P000
 027300     MOVE        WH01 TO QH00                                     P100
@@ -276,8 +556,8 @@
 027500     REWRITE     QH00                                             P120
 027600     INVALID KEY MOVE 1 TO IK.                                    P120
 027700           IF    IK NOT = ZERO                                    P300
-027800     PERFORM     F0AQH THRU F0AQH-FN                              P320
-027900     PERFORM     F0A90 THRU F0A90-FN.                             P340
+027710     MOVE   'ENR. INTROUVABLE - QH REWRITE' TO EXC-REASON-TEXT     JQGM85
+027730     PERFORM     F96EX THRU F96EX-FN.                             JQGM85
 028000 F94WH-FN. EXIT.                                                  P340
 028100 F94-FN.   EXIT.                                                  P340
 028200 F95.           EXIT.                                             P000
@@ -290,10 +570,70 @@
 028900           IF    IK = ZERO                                        P200
 029000     MOVE        QH00 TO WH01                                     P220
 029100     MOVE        '1' TO W-WH00-CFR                                P240
+029150     IF          WH00-VIA-CX  =  'Y'                              JQGM85
+029160     ADD         1 TO 5-CX00-MATCPT                               JQGM85
+029170     ELSE                                                         JQGM85
 029200     ADD         1 TO 5-WH00-CPTENR                               P260
+029180     END-IF                                                       JQGM85
 029300     ADD         1 TO 5-QH00-CPTENR.                              P280
+029310     IF          IK NOT = ZERO                                    JQGM85
+029312           AND   1-QH01-STATUS NOT = '23'                         JQGM85
+029314     IF          1-QH01-STATUS = '97'                             JQGM85
+029316     MOVE   'STATUT 97 - QH READ TOLERE' TO                       JQGM85
+029318          EXC-REASON-TEXT                                         JQGM85
+029320     ELSE                                                         JQGM85
+029322     MOVE   'STATUT QH READ ANORMAL' TO EXC-REASON-TEXT           JQGM85
+029324     END-IF                                                       JQGM85
+029326     PERFORM     F96EX THRU F96EX-FN                              JQGM85
+029328     END-IF.                                                      JQGM85
 029400 F95WH-FN. EXIT.                                                  P280
 029500 F95-FN.   EXIT.                                                  P280
+029510 F96.           EXIT.                                             P000
+029520 F96EX.                                                           P000
+029530     MOVE        WH01-NCNCP TO EX-NCNCP                           JQGM85
+029540     MOVE        WH01-DCD1A TO EX-DCD1A                           JQGM85
+029550     MOVE        WH01-CPD1A TO EX-CPD1A                           JQGM85
+029560     MOVE        EXC-REASON-TEXT TO EX-REASON                     JQGM85
+029570     WRITE       EX-REC.                                          JQGM85
+029580 F96EX-FN. EXIT.                                                  P280
+029590 F96-FN.   EXIT.                                                  P280
+025110 F60ED.                                                           JQGM85
+025120     MOVE        KA00-DCD1A TO KA-DCD1A-EDIT                      JQGM85
+025130     IF          KA-DCD1A-YY  <  DAT-CTYD                         JQGM85
+025140     MOVE        '20' TO KA-DCD1A-CC                              JQGM85
+025150     ELSE                                                         JQGM85
+025160     MOVE        '19' TO KA-DCD1A-CC                              JQGM85
+025165     END-IF                                                       JQGM85
+025170     MOVE        KA-DCD1A-EDIT TO KA00-DCD1A                      JQGM85
+025175     IF          KA-DCD1A-EDIT  >  DATCE                          JQGM85
+025180     MOVE        'Y' TO KA-DATE-INVALID                           JQGM85
+025182     ELSE                                                         JQGM85
+025184     MOVE        'N' TO KA-DATE-INVALID                           JQGM85
+025186     END-IF.                                                      JQGM85
+025188 F60ED-FN. EXIT.                                                  JQGM85
+025190 F70ED.                                                           JQGM85
+025192     MOVE        CX00-DCD1A TO CX-DCD1A-EDIT                      JQGM85
+025194     IF          CX-DCD1A-YY  <  DAT-CTYD                         JQGM85
+025196     MOVE        '20' TO CX-DCD1A-CC                              JQGM85
+025198     ELSE                                                         JQGM85
+025200     MOVE        '19' TO CX-DCD1A-CC                              JQGM85
+025202     END-IF                                                       JQGM85
+025204     MOVE        CX-DCD1A-EDIT TO CX00-DCD1A.                     JQGM85
+025206 F70ED-FN. EXIT.                                                  JQGM85
+029592 F97.           EXIT.                                             P000
+029594 F97ER.                                                           P000
+029596     MOVE        DATOR TO ERR-DATOR                               JQGM85
+029598     MOVE        TIMCOH TO ERR-TIMCOH                             JQGM85
+029600     MOVE        TIMCOM TO ERR-TIMCOM                             JQGM85
+029602     MOVE        TIMCOS TO ERR-TIMCOS                             JQGM85
+029604     MOVE        WH01-NCNCP TO ERR-NCNCP                          JQGM85
+029606     MOVE        WH01-DCD1A TO ERR-DCD1A                          JQGM85
+029608     MOVE        WH01-CPD1A TO ERR-CPD1A                          JQGM85
+029610     MOVE        1-QH01-STATUS TO ERR-1QH01-STATUS                JQGM85
+029612     MOVE        VSAM-STATUS TO ERR-VSAM-STATUS                   JQGM85
+029614     WRITE       ERR-REC.                                         JQGM85
+029616 F97ER-FN. EXIT.                                                  P280
+029618 F97-FN.   EXIT.                                                  P280
 029600 F99BA.                                                           P000
 029700     DISPLAY     'ARRET ANORMAL DU PROGRAMME '                    P100
 029800     PROGR.                                                       P120
@@ -301,4 +641,4 @@
 030000     MOVE        WW00-ZCSRT1 TO SW44-ZCSRT6                       P800
 030100     CALL        'ILBOABN0' USING SW44-ZCSRT6.                    P820
 030200 F99BB-FN. EXIT.                                                  P820
-030300 F99BA-FN. EXIT.                                                  P820
\ No newline at end of file
+030300 F99BA-FN. EXIT.                                                  P820
