@@ -0,0 +1,111 @@
+*     *PPAB291JQGI85  PB12BBA7916T  2020/09/1016:00:18XGUA837 099
+000100 IDENTIFICATION DIVISION.                                         
+000200 PROGRAM-ID.  JQGI85.                                             JQGI85
+000300*AUTHOR.         CONSULTATION HISTORIQUE DES COMMANDES.           JQGI85
+000400*DATE-COMPILED.                                                   JQGI85
+000500 ENVIRONMENT DIVISION.                                            JQGI85
+000600 CONFIGURATION SECTION.                                           JQGI85
+000700 SOURCE-COMPUTER. IBM-370.                                        JQGI85
+000800 OBJECT-COMPUTER. IBM-370.                                        JQGI85
+000900 INPUT-OUTPUT SECTION.                                            JQGI85
+001000 FILE-CONTROL.                                                    JQGI85
+001100      SELECT          QH-FICHIER  ASSIGN  TO  QH                  JQGI85
+001200      ORGANIZATION INDEXED                                        JQGI85
+001300      ACCESS IS RANDOM                                            JQGI85
+001400      FILE STATUS IS                   1-QH01-STATUS              JQGI85
+001500                                       VSAM-STATUS                JQGI85
+001600      RECORD KEY  IS                     QH00-KQH01.              JQGI85
+001700 DATA DIVISION.                                                   JQGI85
+001800 FILE SECTION.                                                    JQGI85
+001900 FD                 QH-FICHIER.                                   JQGI85
+002000 01                 QH00.                                         JQGI85
+002100      10            QH00-KQH01.                                   JQGI85
+002200      11            QH00-NCNCP.                                   JQGI85
+002300      12            QH00-NCC1A  PICTURE  9(7).                    JQGI85
+002400      12            QH00-ZNCLC  PICTURE  X.                       JQGI85
+002500      12            QH00-ZG003.                                   JQGI85
+002600      13            QH00-Z9001  PICTURE  9.                       JQGI85
+002700      13            QH00-CUGCP  PICTURE  XX.                      JQGI85
+002800      11            QH00-DCD1A  PICTURE  9(8).                    JQGI85
+002900      11            QH00-CPD1A  PICTURE  X(2).                    JQGI85
+003000      10            QH00-CCD1A  PICTURE  X.                       JQGI85
+003100      10            QH00-QEN1A  PICTURE  999.                     JQGI85
+003200      10            QH00-CCD1D  PICTURE  X.                       JQGI85
+003300      10            QH00-QCD1B  PICTURE  9(4).                    JQGI85
+003400      10            QH00-CCA1A  PICTURE  X.                       JQGI85
+003500      10            QH00-CEN1A  PICTURE  X.                       JQGI85
+003600      10            QH00-NEN1A  PICTURE  9(8).                    JQGI85
+003700      10            QH00-ZEN1A  PICTURE  9(1).                    JQGI85
+003800      10            QH00-CCP1A  PICTURE  9(2).                    JQGI85
+003900      10            QH00-NCHSU  PICTURE  X(20).                   JQGI85
+004000      10            QH00-CCANA  PICTURE  X(2).                    JQGI85
+004100      10            QH00-ZF015  PICTURE  X(15).                   JQGI85
+004200 WORKING-STORAGE SECTION.                                         JQGI85
+004300 01  ZONES-STATUS.                                                JQGI85
+004400      05   VSAM-STATUS.                                           JQGI85
+004500        10 VSAM-RCODE   PICTURE 9(2) COMP VALUE ZERO.             JQGI85
+004600        10 VSAM-FCODE   PICTURE 9(1) COMP VALUE ZERO.             JQGI85
+004700        10 VSAM-FBCODE  PICTURE 9(3) COMP VALUE ZERO.             JQGI85
+004800      05          1-QH01-STATUS PICTURE XX VALUE ZERO.            JQGI85
+004900 01                 IK-ENCORE   PICTURE  X  VALUE  'O'.           JQGI85
+005000      88            ENCORE-UNE-FOIS       VALUE  'O'.             JQGI85
+005100 01                 IK-TROUVE   PICTURE  X.                       JQGI85
+005200      88            ENR-TROUVE            VALUE  '1'.             JQGI85
+005300 01                 I-CLE.                                        JQGI85
+005400      10            I-NCNCP     PICTURE  X(11).                   JQGI85
+005500      10            I-DCD1A     PICTURE  9(8).                    JQGI85
+005600      10            I-CPD1A     PICTURE  X(2).                    JQGI85
+005700 PROCEDURE DIVISION.                                              JQGI85
+005800 I00.      OPEN INPUT                    QH-FICHIER.              JQGI85
+005900           IF        1-QH01-STATUS  NOT  = ZERO                   JQGI85
+006000                AND  1-QH01-STATUS  NOT  = '97'                   JQGI85
+006100           DISPLAY    'OUVERTURE QH IMPOSSIBLE - STATUT = '       JQGI85
+006200                      1-QH01-STATUS                               JQGI85
+006300           GO TO      I99.                                        JQGI85
+006400 I00-FN.   EXIT.                                                  JQGI85
+006500 I05.      DISPLAY    'NUMERO DE COMMANDE (NCNCP)  : ' WITH       JQGI85
+006600                      NO ADVANCING                                JQGI85
+006700           ACCEPT     I-NCNCP.                                    JQGI85
+006800           DISPLAY    'DATE DE COMMANDE   (DCD1A)  : ' WITH       JQGI85
+006900                      NO ADVANCING                                JQGI85
+007000           ACCEPT     I-DCD1A.                                    JQGI85
+007100           DISPLAY    'CODE POINT DE VENTE (CPD1A) : ' WITH       JQGI85
+007200                      NO ADVANCING                                JQGI85
+007300           ACCEPT     I-CPD1A.                                    JQGI85
+007400 I05-FN.   EXIT.                                                  JQGI85
+007500 I10.      MOVE       LOW-VALUE TO QH00-KQH01                     JQGI85
+007600           MOVE       I-NCNCP TO QH00-NCNCP                       JQGI85
+007700           MOVE       I-DCD1A TO QH00-DCD1A                       JQGI85
+007800           MOVE       I-CPD1A TO QH00-CPD1A                       JQGI85
+007900           MOVE       0 TO IK-TROUVE                              JQGI85
+008000           READ       QH-FICHIER                                  JQGI85
+008100           INVALID KEY MOVE 1 TO IK-TROUVE.                       JQGI85
+008200 I10-FN.   EXIT.                                                  JQGI85
+008300 I15.      IF         ENR-TROUVE                                  JQGI85
+008400           NEXT SENTENCE ELSE GO TO      I15-NOTFND.              JQGI85
+008500           DISPLAY    '--------------------------------------'    JQGI85
+008600           DISPLAY    'NUMERO COMMANDE   : ' QH00-NCNCP           JQGI85
+008700           DISPLAY    'DATE COMMANDE     : ' QH00-DCD1A           JQGI85
+008800           DISPLAY    'CODE POINT VENTE  : ' QH00-CPD1A           JQGI85
+008900           DISPLAY    'CANAL DE VENTE    : ' QH00-CCANA           JQGI85
+009000           DISPLAY    'ETAT COMMANDE     : ' QH00-CCD1A           JQGI85
+009100           DISPLAY    'QUANTITE ENVOYEE  : ' QH00-QEN1A           JQGI85
+009200           DISPLAY    'ETAT LIVRAISON    : ' QH00-CCD1D           JQGI85
+009300           DISPLAY    'QUANTITE COMMANDEE: ' QH00-QCD1B           JQGI85
+009400           DISPLAY    'NUMERO EXPEDITION : ' QH00-NEN1A           JQGI85
+009500           DISPLAY    'NUMERO CHASSIS/SUP: ' QH00-NCHSU           JQGI85
+009600           DISPLAY    '--------------------------------------'    JQGI85
+009700           GO TO      I15-FN.                                     JQGI85
+009800 I15-NOTFND.                                                      JQGI85
+009900           DISPLAY    'AUCUNE COMMANDE TROUVEE POUR CETTE CLE'    JQGI85
+010000           DISPLAY    'STATUT QH : ' 1-QH01-STATUS.               JQGI85
+010100 I15-FN.   EXIT.                                                  JQGI85
+010200 I20.      DISPLAY    'AUTRE CONSULTATION (O/N) ? ' WITH          JQGI85
+010300                      NO ADVANCING                                JQGI85
+010400           ACCEPT     IK-ENCORE.                                  JQGI85
+010500           IF         ENCORE-UNE-FOIS                             JQGI85
+010600           GO TO      I05.                                        JQGI85
+010700 I20-FN.   EXIT.                                                  JQGI85
+010800 I99.      CLOSE                         QH-FICHIER.              JQGI85
+010900 I99-FN.   EXIT.                                                  JQGI85
+011000           GOBACK.                                                JQGI85
