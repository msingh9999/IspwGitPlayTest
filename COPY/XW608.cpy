@@ -14,6 +14,10 @@ SP0209* 19/02/2009 I P. Savelon    I Ajout de la zone QAU30G2
 SP0999* 09/09/1999 I P. Savelon    I Ajout de la zone QFCMTG1
       *            I               I
 1097  * 03/01/1991 I JT            I ADD NEW ERROR RETURN SWITCH
+      *            I               I
+      *   08/2026  I MAINT         I SPLIT OUT W-W01-CURRENT-MICROSEC SO
+      *            I               I CALLERS CAN CARRY REAL MICROSECOND
+      *            I               I PRECISION INSTEAD OF A FIXED '000000'
       *=================================================================
 
        01  FILLER.
@@ -49,7 +53,8 @@ SP0209         10  W-W01-PAU30G2             PIC X(8)  VALUE 'PAU30G2'.
                  15  W-W01-CURRENT-DATE      PIC X(10).
                  15  FILLER                  PIC X     VALUE '-'.
                  15  W-W01-CURRENT-TIME      PIC X(8).
-                 15  FILLER                  PIC X(7)  VALUE '.000000'.
+                 15  FILLER                  PIC X     VALUE '.'.
+                 15  W-W01-CURRENT-MICROSEC  PIC X(6)  VALUE '000000'.
                10  W-W01-SQL-ERROR-CD        PIC Z(9)-.
                10  FILLER REDEFINES W-W01-SQL-ERROR-CD.
                    15  FILLER                PIC X(5).
