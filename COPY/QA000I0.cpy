@@ -10,10 +10,14 @@
       *----------------------------------------------------------------
       *  05/2008 OL2405 AJOUT ZONE UTILISER PAR STC CONSOLE
       *          OL0711 AJOUT ZONE PR LE PF300B8
+      *  08/2026 MAINT  AJOUT ZONE C-COMMAREA-ORIGINATOR-TS
+      *  08/2026 MAINT  AJOUT C-TRM PR NOUVEAU MODULE
+      *  08/2026 MAINT  AJOUT 3IEME LANGUE (ESPAGNOL) SUR
+      *                 C-DEFAULT-LANGUAGE
       *----------------------------------------------------------------
-      * Longueur 11702 car. soit 3 blocs de 4K
+      * Longueur 11728 car. soit 3 blocs de 4K
       *----------------------------------------------------------------
-      *  Commarea details. (30 car.)
+      *  Commarea details. (56 car.)
       *----------------------------------------------------------------
         03  C-COMMAREA.
          05  C-COMMAREA-DETAILS.
@@ -25,6 +29,8 @@
                 88  C-BEM                    VALUE 'PA300B0' 'PF300B0'.
                 88  C-BDM                    VALUE 'PA300B0' 'PF300B0'.
 SP0513          88  C-TQM                    VALUE 'PA200P0' 'PF200Q0'.
+                88  C-TRM                    VALUE 'PA400T0' 'PF400T0'.
+           10  C-COMMAREA-ORIGINATOR-TS      PIC X(26).
 CCB        10  C-COMMAREA-COBOL              PIC X(4).
 
       *----------------------------------------------------------------
@@ -45,6 +51,9 @@ SP0297          88  C-CALLED-ABEND-MODULE    VALUE 'PAABEND' 'PW606U0'.
          05  C-SYSTEM-PROFILE.
            10  C-DEFAULT-CENTURY             PIC 9(2).
            10  C-DEFAULT-LANGUAGE            PIC X.
+                88  C-LANGUE-FRANCAIS        VALUE 'F'.
+                88  C-LANGUE-ANGLAIS         VALUE 'A'.
+                88  C-LANGUE-ESPAGNOL        VALUE 'E'.
            10  C-REFERENCE-DELAY             PIC 9(7).
            10  C-IF-MSG-HEADER-REQD          PIC X.
                 88  C-MSG-HEADER-REQD        VALUE 'Y'.
