@@ -0,0 +1,36 @@
+000100********************************************************
+000200* THIS COPYBOOK IS A TRAINING PROGRAM LINKAGE AREA
+000300*      USED BY        TSUBR19
+000400*      CALLED FROM    TPROG19
+000500* ======================================================
+000600*  ISPW (TM)
+000700*  (C) COPYRIGHT 1996, 1998  BENCHMARK TECHNOLOGIES LTD.
+000800*  THIS PRODUCT CONTAINS PROPRIETARY MATERIAL, AND MAY
+000900*  NOT BE DIVULGED OR COPIED WITHOUT THE EXPLICIT
+001000*  PERMISSION OF BENCHMARK TECHNOLOGIES LTD.
+001100* ======================================================
+001200*                   MODIFICATION  LOG
+001300*
+001400*  DD/MM/YY  PROGRAMMER  CHANGES
+001500*  ********  **********  *******
+001600*  96/01/24  ISPW        NEW COPYBOOK
+001650*  26/08/09  MAINT       ADD RECS-READ/RECS-SKIPPED COUNTERS
+001660*  26/08/09  MAINT       ADD ACTION-REWIND
+001670*  26/08/09  MAINT       ADD RECORD-TYPE-CODE/INCOMING-DATA-WIDE
+001700* ======================================================
+001800 01  PASS-ME-AROUND.
+001900     05  ACTION-CODE            PIC X.
+002000         88  ACTION-READ            VALUE 'R'.
+002100         88  ACTION-CLOSE           VALUE 'C'.
+002150         88  ACTION-REWIND          VALUE 'W'.
+002200     05  INFILE-EOF-FLAG        PIC X VALUE 'N'.
+002300         88  INFILE-EOF             VALUE 'Y'.
+002400     05  KEEPER-FLAG            PIC X VALUE 'N'.
+002500         88  KEEPER                 VALUE 'Y'.
+002550     05  RECORD-TYPE-CODE       PIC X VALUE '1'.
+002560         88  RECORD-TYPE-STANDARD   VALUE '1'.
+002570         88  RECORD-TYPE-WIDE       VALUE '2'.
+002600     05  INCOMING-DATA          PIC X(80).
+002650     05  INCOMING-DATA-WIDE     PIC X(133).
+002700     05  RECS-READ              PIC 9(9) VALUE ZERO.
+002800     05  RECS-SKIPPED           PIC 9(9) VALUE ZERO.
