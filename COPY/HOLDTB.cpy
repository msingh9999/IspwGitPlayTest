@@ -1,7 +1,7 @@
        01  HOLD-TABLE.
-           05  HOLD-AREA        OCCURS 4 TIMES
+           05  HOLD-AREA        OCCURS 10 TIMES
                                 INDEXED BY REG-IX.
-               10  HOLD-LINE    OCCURS 20 TIMES
+               10  HOLD-LINE    OCCURS 50 TIMES
                                 INDEXED BY HOLD-IX.
                    15  HOLD-NAME               PIC X(15).
                    15  HOLD-REGION             PIC X(5).
