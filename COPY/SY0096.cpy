@@ -25,5 +25,9 @@
            05 NUMROW         PIC S9(10) USAGE COMP-3.                   00000250
            05 NBERR          PIC S9(9)  USAGE COMP.                     00000260
            05 NUMERR         PIC S9(9)  USAGE COMP.                     00000270
-           05 NUM-ERR        PIC S9(4)  COMP VALUE +720.                00000280
+      *    NUM-ERR EST LE SEUIL D'ABANDON SUR ERREURS DB2. IL N'EST     00000271
+      *    PLUS FIGE A LA COMPILATION - CHAQUE JOB DOIT LE POSITIONNER  00000272
+      *    A PARTIR DE SON PROPRE PARAMETRE D'EXECUTION AVANT DE        00000273
+      *    COMPARER NBERR/NUMERR CONTRE CETTE ZONE.                     00000274
+           05 NUM-ERR        PIC S9(4)  COMP.                           00000280
            05 I-ERR          PIC 9(2).                                  00000290
\ No newline at end of file
